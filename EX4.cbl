@@ -10,6 +10,12 @@
        FILE-CONTROL.
            SELECT FILEIN ASSIGN TO SORTOUT
            FILE STATUS IS WS-INPUT-STATUS.
+           SELECT SUMMARY-OUT ASSIGN TO ITEMSUM
+           FILE STATUS IS WS-SUMMARY-OUT-STATUS.
+           SELECT EXCEPTIONS-OUT ASSIGN TO ITEMEXC
+           FILE STATUS IS WS-EXCEPTIONS-OUT-STATUS.
+           SELECT MGMTSUM-OUT ASSIGN TO MGMTSUM
+           FILE STATUS IS WS-MGMTSUM-STATUS.
 
        DATA DIVISION.
 
@@ -27,44 +33,160 @@
            05 PRICE                          PIC 9(3)V99.
            05 QUANTITY                       PIC 9(3).
 
+       FD SUMMARY-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 SUMMARY-OUT-RECORD                 PIC X(80).
+
+       FD EXCEPTIONS-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 22 CHARACTERS.
+       01 EXCEPTIONS-OUT-RECORD.
+           05 EXC-ITEM                       PIC X(6).
+           05 EXC-OPTION                     PIC X(2).
+           05 EXC-PARTNER-CODE               PIC X(2).
+           05 EXC-BRANCH                     PIC X(4).
+           05 EXC-PRICE                      PIC 9(3)V99.
+           05 EXC-QUANTITY                   PIC 9(3).
+
+       FD MGMTSUM-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 89 CHARACTERS.
+           COPY MGMTSUM.
+
        WORKING-STORAGE SECTION.
 
        01 WS-INPUT-STATUS                    PIC X(2).
            88 INPUT-OK                       VALUE "00".
            88 INPUT-EOF                      VALUE "10".
            88 INPUT-VALID                    VALUE "00", "10".
+       01 WS-SUMMARY-OUT-STATUS              PIC X(2).
+           88 SUMMARY-OUT-OK                 VALUE "00".
+       01 WS-EXCEPTIONS-OUT-STATUS           PIC X(2).
+           88 EXCEPTIONS-OUT-OK              VALUE "00".
+       01 WS-MGMTSUM-STATUS                  PIC X(2).
+           88 MGMTSUM-OK                     VALUE "00".
+           88 MGMTSUM-NOT-FOUND              VALUE "35".
        01 WS-EOF-POINT                       PIC X VALUE 'N'.
        01 WS-COUNT-RECORDS                   PIC 9(5) VALUE 0.
-       01 WS-COUNT-ITEM-TYPES.
-           05 COUNT-ITEM-1                   PIC 9(3) VALUE 0.
-           05 COUNT-ITEM-2                   PIC 9(3) VALUE 0.
-           05 COUNT-ITEM-3                   PIC 9(3) VALUE 0.
-       01 WS-ITEM-TYPES.
-           05 RECORD-ITEM-1                  PIC X(6) VALUE 'A00001'.
-           05 RECORD-ITEM-2                  PIC X(6) VALUE 'B00001'.
-           05 RECORD-ITEM-3                  PIC X(6) VALUE 'C00001'.
+       01 WS-COUNT-EXCEPTIONS                PIC 9(5) VALUE 0.
+       01 WS-TOTAL-ITEM-COUNT                PIC 9(5) VALUE 0.
+       01 WS-ITEM-PERCENT                    PIC 999V99 VALUE 0.
+
+       01 ITEM-FREQ-TABLE.
+           05 IF-ENTRIES                     PIC 9(4) VALUE 0.
+           05 ITEM-FREQ-ENTRY
+             OCCURS 1 TO 2000 TIMES
+             DEPENDING ON IF-ENTRIES
+             INDEXED BY IF-IDX.
+             10 IF-ITEM                      PIC X(6).
+             10 IF-COUNT                     PIC 9(5) VALUE 0.
+
+       01 WS-SUMMARY-LINE.
+           05 WS-SUM-ITEM                    PIC X(6).
+           05 FILLER                         PIC X(4)   VALUE SPACES.
+           05 WS-SUM-COUNT                   PIC Z(4)9.
+           05 FILLER                         PIC X(4)   VALUE SPACES.
+           05 WS-SUM-PERCENT                 PIC Z(2)9.99.
+           05 FILLER                         PIC X       VALUE '%'.
+           05 FILLER                         PIC X(55)  VALUE SPACES.
+
+       01 WS-SUMMARY-HEADER.
+           05 FILLER                         PIC X(6)   VALUE 'ITEM'.
+           05 FILLER                         PIC X(4)   VALUE SPACES.
+           05 FILLER                         PIC X(5)   VALUE 'COUNT'.
+           05 FILLER                         PIC X(4)   VALUE SPACES.
+           05 FILLER                         PIC X(7)   VALUE 'PERCENT'.
+           05 FILLER                         PIC X(54)  VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        PROGRAM-CONTROL.
-           OPEN INPUT FILEIN.
+           OPEN INPUT FILEIN
+           OPEN OUTPUT SUMMARY-OUT
+           OPEN OUTPUT EXCEPTIONS-OUT.
            PERFORM READ-DATA UNTIL WS-EOF-POINT = 'Y'.
-           CLOSE FILEIN.
+           PERFORM WRITE-SUMMARY-REPORT.
+           CLOSE FILEIN
+                 SUMMARY-OUT
+                 EXCEPTIONS-OUT.
 
            DISPLAY 'ALL RECORDS: ' WS-COUNT-RECORDS.
-           DISPLAY 'ALL RECORDS FOR A00001: ' COUNT-ITEM-1.
-           DISPLAY 'ALL RECORDS FOR B00001: ' COUNT-ITEM-2.
-           DISPLAY 'ALL RECORDS FOR C00001: ' COUNT-ITEM-3.
+           DISPLAY 'ITEM TYPES FOUND: ' IF-ENTRIES.
+           DISPLAY 'EXCEPTION RECORDS: ' WS-COUNT-EXCEPTIONS.
+
+           PERFORM WRITE-MGMTSUM.
+
+           GOBACK.
 
-           STOP RUN.
+       WRITE-MGMTSUM.
+           OPEN EXTEND MGMTSUM-OUT.
+           IF MGMTSUM-NOT-FOUND
+              OPEN OUTPUT MGMTSUM-OUT
+           END-IF
+           IF NOT MGMTSUM-OK
+              DISPLAY '** MGMTSUM-OUT FILE IS NOT OK **'
+              PERFORM ABEND-PROGRAM
+           END-IF
+           MOVE 'EX4' TO MS-PROGRAM-ID
+           MOVE 'ITEM TYPES FOUND' TO MS-COUNTER-1-LABEL
+           MOVE IF-ENTRIES TO MS-COUNTER-1-VALUE
+           MOVE 'EXCEPTION RECORDS' TO MS-COUNTER-2-LABEL
+           MOVE WS-COUNT-EXCEPTIONS TO MS-COUNTER-2-VALUE
+           MOVE 'TOTAL RECORDS' TO MS-COUNTER-3-LABEL
+           MOVE WS-COUNT-RECORDS TO MS-COUNTER-3-VALUE
+           WRITE MGMTSUM-RECORD
+           CLOSE MGMTSUM-OUT.
+
+       ABEND-PROGRAM.
+           DISPLAY 'PROGRAM ENDED'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
 
        READ-DATA.
            READ FILEIN AT END MOVE 'Y' TO WS-EOF-POINT.
-           EVALUATE ITEM
-              WHEN RECORD-ITEM-1
-                 ADD 1 TO COUNT-ITEM-1
-              WHEN RECORD-ITEM-2
-                 ADD 1 TO COUNT-ITEM-2
-              WHEN RECORD-ITEM-3
-                 ADD 1 TO COUNT-ITEM-3
-           END-EVALUATE.
+           IF WS-EOF-POINT NOT = 'Y'
+              ADD 1 TO WS-COUNT-RECORDS
+              IF ITEM = SPACES OR ITEM = LOW-VALUES
+                 ADD 1 TO WS-COUNT-EXCEPTIONS
+                 MOVE FILEIN-RECORD TO EXCEPTIONS-OUT-RECORD
+                 WRITE EXCEPTIONS-OUT-RECORD
+              ELSE
+                 PERFORM FIND-OR-ADD-ITEM
+              END-IF
+           END-IF.
+
+       FIND-OR-ADD-ITEM.
+           SET IF-IDX TO 1
+           SEARCH ITEM-FREQ-ENTRY
+              AT END
+                 ADD 1 TO IF-ENTRIES
+                 MOVE ITEM TO IF-ITEM(IF-ENTRIES)
+                 MOVE 1 TO IF-COUNT(IF-ENTRIES)
+              WHEN IF-ITEM(IF-IDX) = ITEM
+                 ADD 1 TO IF-COUNT(IF-IDX)
+           END-SEARCH.
+
+       WRITE-SUMMARY-REPORT.
+           COMPUTE WS-TOTAL-ITEM-COUNT = WS-COUNT-RECORDS -
+              WS-COUNT-EXCEPTIONS
+           MOVE WS-SUMMARY-HEADER TO SUMMARY-OUT-RECORD
+           WRITE SUMMARY-OUT-RECORD
+           PERFORM WRITE-SUMMARY-LINE
+              VARYING IF-IDX FROM 1 BY 1
+              UNTIL IF-IDX > IF-ENTRIES.
+
+       WRITE-SUMMARY-LINE.
+           MOVE IF-ITEM(IF-IDX) TO WS-SUM-ITEM
+           MOVE IF-COUNT(IF-IDX) TO WS-SUM-COUNT
+           MOVE 0 TO WS-ITEM-PERCENT
+           IF WS-TOTAL-ITEM-COUNT > ZERO
+              COMPUTE WS-ITEM-PERCENT ROUNDED =
+                 (IF-COUNT(IF-IDX) / WS-TOTAL-ITEM-COUNT) * 100
+           END-IF
+           MOVE WS-ITEM-PERCENT TO WS-SUM-PERCENT
+           MOVE WS-SUMMARY-LINE TO SUMMARY-OUT-RECORD
+           WRITE SUMMARY-OUT-RECORD.
