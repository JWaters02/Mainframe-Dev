@@ -0,0 +1,329 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   REPORT6.
+       AUTHOR.       Joshua Waters.
+       DATE-WRITTEN. 09/08/26.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *  Project     : REPORT 6                                        *
+      *                                                                *
+      *  Function    : DISPLAY THE TOP 10 BEST-SELLING ITEMS PER       *
+      *                BRANCH, RANKED BY RETAIL VALUE, FROM THE SAME   *
+      *                REP-IN STYLE EXTRACT USED BY REPORT1/4/5.        *
+      *                                                                *
+      *----------------------------------------------------------------*
+      * Date         Programmer      Description of change             *
+      * ----------  ---------------  --------------------------------- *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT REP-IN ASSIGN TO REP6IN
+           FILE STATUS IS WS-REP-IN-STATUS.
+           SELECT PRINT-OUT ASSIGN TO REP6PRT
+           FILE STATUS IS WS-PRINT-OUT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD REP-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 36 CHARACTERS.
+           COPY REPIN.
+      *
+       FD PRINT-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 92 CHARACTERS.
+       01 PRINT-OUT-RECORD                     PIC X(92).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      * Variables...
+      *
+       01 WS-VARIABLES.
+          05 WS-DATE                        PIC 9(8).
+          05 WS-DATE-RED                    REDEFINES WS-DATE.
+             10 WS-DATE-CC                  PIC 99.
+             10 WS-DATE-YY                  PIC 99.
+             10 WS-DATE-MM                  PIC 99.
+             10 WS-DATE-DD                  PIC 99.
+          05 WS-REC-OUT.
+             10 FILLER                      PIC X(4).
+             10 WS-REC-RANK                 PIC Z9.
+             10 FILLER                      PIC X(6).
+             10 WS-REC-ITEM                 PIC X(06).
+             10 FILLER                      PIC X(7).
+             10 WS-REC-UNITS                PIC Z(04)9.
+             10 FILLER                      PIC X(7).
+             10 WS-REC-RETAIL-VALUE         PIC Z(04)9.99.
+             10 FILLER                      PIC X(30).
+          05 WS-PREV-BRANCH                 PIC X(4).
+          05 WS-CUR-BRANCH                  PIC X(4).
+      *
+      * Constants...
+      *
+       01 WS-MAX-RECS-PAGE                  PIC 99      VALUE 20.
+       01 WS-TOP-N                          PIC 99      VALUE 10.
+      *
+      * Counters...
+      *
+       01 WS-PAGE-COUNT                     PIC 99      VALUE 1.
+       01 WS-LINE-COUNT                     PIC 99      VALUE 0.
+       01 WS-REP-IN-COUNT                   PIC 9(9)    VALUE 0.
+       01 WS-RANK                           PIC 99      VALUE 0.
+       01 WS-BEST-INDEX                     PIC 9(3)    VALUE 0.
+       01 WS-BEST-RETAIL-VALUE              PIC 9(05)V99 VALUE 0.
+      *
+      * Per-branch item table...
+      *
+       01 WS-BRANCH-ITEMS.
+          05 WS-BR-ITEM-COUNT               PIC 9(3)    VALUE 0.
+          05 WS-BR-ITEM-ENTRY
+             OCCURS 1 TO 500 TIMES
+             DEPENDING ON WS-BR-ITEM-COUNT
+             INDEXED BY BI.
+             10 WS-BR-ITEM                  PIC X(06).
+             10 WS-BR-UNITS                 PIC 9(05).
+             10 WS-BR-RETAIL-VALUE          PIC 9(05)V99.
+             10 WS-BR-PRINTED               PIC X(01)   VALUE 'N'.
+                88 WS-BR-ITEM-PRINTED       VALUE 'Y'.
+      *
+      * Messages...
+      *
+       01 WS-MESSAGES.
+          05 WS-HEADER1-MSG.
+             10 WS-H1-TAG                   PIC X(11)   VALUE
+                'NEXT RETAIL'.
+             10 FILLER                      PIC XX      VALUE SPACES.
+             10 WS-H1-DATE                  PIC X(10)   VALUE
+                'DD/MM/CCYY'.
+             10 FILLER                      PIC X(34)   VALUE SPACES.
+             10 WS-H1-PAGE                  PIC X(4)    VALUE
+                'PAGE'.
+             10 FILLER                      PIC X(5)    VALUE SPACES.
+             10 WS-H1-PAGE-NUM              PIC 99      VALUE 1.
+          05 WS-HEADER2-MSG.
+             10 FILLER                      PIC X(23)   VALUE SPACES.
+             10 WS-H2-TITLE                 PIC X(46)   VALUE
+                '"TOP 10 BEST SELLERS BY BRANCH - RETAIL VALUE"'.
+          05 WS-HEADER3-MSG.
+             10 FILLER                      PIC X(92)   VALUE SPACES.
+          05 WS-HEADER4-MSG.
+             10 WS-H4-TITLE                 PIC X(8)    VALUE
+                'BRANCH: '.
+             10 WS-H4-CODE                  PIC X(4).
+          05 WS-HEADER5-MSG.
+             10 FILLER                      PIC X(4)    VALUE SPACES.
+             10 WS-H5-RANK                  PIC X(4)    VALUE 'RANK'.
+             10 FILLER                      PIC X(6)    VALUE SPACES.
+             10 WS-H5-ITEM                  PIC X(4)    VALUE 'ITEM'.
+             10 FILLER                      PIC X(9)    VALUE SPACES.
+             10 WS-H5-UNITS                 PIC X(5)    VALUE 'UNITS'.
+             10 FILLER                      PIC X(6)    VALUE SPACES.
+             10 WS-H5-RETAIL-VALUE          PIC X(12)   VALUE
+                'RETAIL-VALUE'.
+          05 WS-DISPLAY-DATE.
+             10 WS-DISP-DATE-DD             PIC XX.
+             10 FILLER                      PIC X       VALUE '/'.
+             10 WS-DISP-DATE-MM             PIC XX.
+             10 FILLER                      PIC X       VALUE '/'.
+             10 WS-DISP-DATE-CC             PIC XX.
+             10 WS-DISP-DATE-YY             PIC XX.
+      *
+      * Flags...
+      *
+       01 WS-REP-IN-STATUS                  PIC X(2).
+          88 REP-IN-OK                      VALUE "00".
+          88 REP-IN-EOF                     VALUE "10".
+          88 REP-IN-VALID                   VALUE "00", "10".
+       01 WS-PRINT-OUT-STATUS               PIC X(2).
+          88 PRINT-OUT-OK                   VALUE "00".
+          88 PRINT-OUT-VALID                VALUE "00", "10".
+      *
+       PROCEDURE DIVISION.
+      *
+       PROGRAM-CONTROL.
+           PERFORM 1000-INITIAL-PROCESS
+
+           PERFORM 2000-MAIN-PROCESS UNTIL REP-IN-EOF
+
+           PERFORM 3000-END-PROCESS
+
+           GOBACK.
+
+       1000-INITIAL-PROCESS.
+           INITIALIZE WS-VARIABLES
+               REPLACING ALPHANUMERIC BY SPACES
+               NUMERIC BY ZEROS
+
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-DATE-YY TO WS-DISP-DATE-YY
+           MOVE WS-DATE-MM TO WS-DISP-DATE-MM
+           MOVE WS-DATE-DD TO WS-DISP-DATE-DD
+           MOVE WS-DATE-CC TO WS-DISP-DATE-CC
+
+           PERFORM 4000-OPEN-REP-IN
+
+           PERFORM 4300-OPEN-PRINT-OUT
+
+           PERFORM 4100-READ-REP-IN
+
+           IF REP-IN-OK
+              MOVE R-BRANCH TO WS-CUR-BRANCH
+           END-IF
+
+           PERFORM 5000-DISPLAY-HEADERS.
+
+       2000-MAIN-PROCESS.
+           IF REP-IN-OK
+              ADD 1 TO WS-REP-IN-COUNT
+
+              IF R-BRANCH NOT = WS-CUR-BRANCH
+                 PERFORM 6200-RANK-AND-PRINT-BRANCH
+                 MOVE R-BRANCH TO WS-CUR-BRANCH
+                 PERFORM 5000-DISPLAY-HEADERS
+              END-IF
+
+              PERFORM 6100-ADD-ITEM-TO-TABLE
+           END-IF
+
+           PERFORM 4100-READ-REP-IN.
+
+       3000-END-PROCESS.
+           PERFORM 6200-RANK-AND-PRINT-BRANCH
+
+           PERFORM 4200-CLOSE-REP-IN
+
+           PERFORM 4400-CLOSE-PRINT-OUT.
+
+       4000-OPEN-REP-IN.
+           OPEN INPUT REP-IN.
+           IF NOT REP-IN-OK
+              DISPLAY '** REP-IN FILE IS NOT OK **'
+              DISPLAY '** REP-IN: ' WS-REP-IN-STATUS
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4100-READ-REP-IN.
+           IF NOT REP-IN-EOF
+               READ REP-IN
+               IF NOT REP-IN-OK AND NOT REP-IN-EOF
+                  DISPLAY '** REP-IN FILE IS NOT OK **'
+                  DISPLAY '** READ REP-IN: ' REPIN-RECORD
+                  PERFORM 9999-ABEND
+               END-IF
+           END-IF.
+
+       4200-CLOSE-REP-IN.
+           CLOSE REP-IN.
+           IF NOT REP-IN-OK
+              DISPLAY '** COULD NOT CLOSE REP-IN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4300-OPEN-PRINT-OUT.
+           OPEN OUTPUT PRINT-OUT.
+           IF NOT PRINT-OUT-OK
+              DISPLAY '** PRINT-OUT FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4400-CLOSE-PRINT-OUT.
+           CLOSE PRINT-OUT.
+           IF NOT PRINT-OUT-OK
+              DISPLAY '** COULD NOT CLOSE PRINT-OUT **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5000-DISPLAY-HEADERS.
+           MOVE WS-DISPLAY-DATE TO WS-H1-DATE
+
+           MOVE WS-PAGE-COUNT TO WS-H1-PAGE-NUM
+
+           MOVE WS-CUR-BRANCH TO WS-H4-CODE
+
+           MOVE WS-HEADER1-MSG TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+           MOVE WS-HEADER2-MSG TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+           MOVE WS-HEADER3-MSG TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+           MOVE WS-HEADER4-MSG TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+           MOVE WS-HEADER5-MSG TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+
+           MOVE 0 TO WS-LINE-COUNT.
+
+       5100-DISPLAY-RECORD.
+           MOVE WS-RANK TO WS-REC-RANK
+           MOVE WS-BR-ITEM(WS-BEST-INDEX) TO WS-REC-ITEM
+           MOVE WS-BR-UNITS(WS-BEST-INDEX) TO WS-REC-UNITS
+           MOVE WS-BR-RETAIL-VALUE(WS-BEST-INDEX)
+              TO WS-REC-RETAIL-VALUE
+
+           MOVE WS-REC-OUT TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+
+           ADD 1 TO WS-LINE-COUNT.
+
+       6100-ADD-ITEM-TO-TABLE.
+           ADD 1 TO WS-BR-ITEM-COUNT
+           MOVE R-ITEM TO WS-BR-ITEM(WS-BR-ITEM-COUNT)
+           MOVE R-UNITS TO WS-BR-UNITS(WS-BR-ITEM-COUNT)
+           MOVE R-RETAIL-VALUE TO WS-BR-RETAIL-VALUE(WS-BR-ITEM-COUNT)
+           MOVE 'N' TO WS-BR-PRINTED(WS-BR-ITEM-COUNT).
+
+       6200-RANK-AND-PRINT-BRANCH.
+           IF WS-BR-ITEM-COUNT > 0
+              PERFORM 6210-FIND-NEXT-BEST
+                 VARYING WS-RANK FROM 1 BY 1
+                 UNTIL WS-RANK > WS-TOP-N
+                    OR WS-RANK > WS-BR-ITEM-COUNT
+
+              PERFORM 6220-RESET-BRANCH-TABLE
+           END-IF.
+
+       6210-FIND-NEXT-BEST.
+           PERFORM 6300-CHECK-PAGE-COUNT
+
+           MOVE 0 TO WS-BEST-INDEX
+           MOVE 0 TO WS-BEST-RETAIL-VALUE
+
+           PERFORM 6215-SCAN-FOR-BEST
+              VARYING BI FROM 1 BY 1
+              UNTIL BI > WS-BR-ITEM-COUNT
+
+           IF WS-BEST-INDEX > 0
+              MOVE 'Y' TO WS-BR-PRINTED(WS-BEST-INDEX)
+              PERFORM 5100-DISPLAY-RECORD
+           END-IF.
+
+       6215-SCAN-FOR-BEST.
+           IF NOT WS-BR-ITEM-PRINTED(BI)
+              IF WS-BR-RETAIL-VALUE(BI) > WS-BEST-RETAIL-VALUE
+                 SET WS-BEST-INDEX TO BI
+                 MOVE WS-BR-RETAIL-VALUE(BI) TO WS-BEST-RETAIL-VALUE
+              END-IF
+           END-IF.
+
+       6220-RESET-BRANCH-TABLE.
+           MOVE 0 TO WS-BR-ITEM-COUNT.
+
+       6300-CHECK-PAGE-COUNT.
+           IF WS-LINE-COUNT >= WS-MAX-RECS-PAGE
+              ADD 1 TO WS-PAGE-COUNT
+              MOVE SPACES TO PRINT-OUT-RECORD
+              WRITE PRINT-OUT-RECORD
+              WRITE PRINT-OUT-RECORD
+              PERFORM 5000-DISPLAY-HEADERS
+           END-IF.
+
+       9999-ABEND.
+           DISPLAY 'PROGRAM ENDED'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
