@@ -11,9 +11,16 @@
            SELECT ITEMINFO-IN ASSIGN TO SORTOUT
            FILE STATUS IS WS-ITEMINFO-IN-STATUS.
            SELECT BRANCH-IN ASSIGN TO BRANCHES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BRANCH-NO
            FILE STATUS IS WS-BRANCH-IN-STATUS.
            SELECT BRANCHINFO-OUT ASSIGN TO BRCHOUT
            FILE STATUS IS WS-BRANCH-OUT-STATUS.
+           SELECT BRANCHEXC-OUT ASSIGN TO BRCHEXC
+           FILE STATUS IS WS-BRANCH-EXC-STATUS.
+           SELECT MGMTSUM-OUT ASSIGN TO MGMTSUM
+           FILE STATUS IS WS-MGMTSUM-STATUS.
       *
        DATA DIVISION.
       *
@@ -34,20 +41,41 @@
        FD BRANCH-IN
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
-           RECORD CONTAINS 34 CHARACTERS.
-       01 BRANCH-RECORD.
-           05 BRANCH-NO                      PIC X(4).
-           05 BRANCH-DESC                    PIC X(30).
+           RECORD CONTAINS 68 CHARACTERS.
+           COPY BRANCHR.
       *
        FD BRANCHINFO-OUT
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 84 CHARACTERS.
        01 BRANCHINFO-OUT-RECORD.
            05 ITEM-OUT                       PIC X(6).
            05 OPTION-OUT                     PIC X(2).
            05 BRANCH-OUT                     PIC X(4).
            05 BRANCH-DESC-OUT                PIC X(30).
+           05 PRICE-OUT                      PIC 9(3)V99.
+           05 QUANTITY-OUT                   PIC 9(3).
+           05 BRANCH-REGION-OUT              PIC X(2).
+           05 BRANCH-MANAGER-OUT             PIC X(20).
+           05 BRANCH-PHONE-OUT               PIC X(12).
+      *
+       FD BRANCHEXC-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 22 CHARACTERS.
+       01 BRANCHEXC-OUT-RECORD.
+           05 EXC-ITEM                       PIC X(6).
+           05 EXC-OPTION                     PIC X(2).
+           05 EXC-PARTNER-CODE               PIC X(2).
+           05 EXC-BRANCH                     PIC X(4).
+           05 EXC-PRICE                      PIC 9(3)V99.
+           05 EXC-QUANTITY                   PIC 9(3).
+      *
+       FD MGMTSUM-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 89 CHARACTERS.
+           COPY MGMTSUM.
       *
        WORKING-STORAGE SECTION.
       *
@@ -57,80 +85,85 @@
            88 ITEMINFO-IN-VALID              VALUE "00", "10".
        01 WS-BRANCH-IN-STATUS                PIC X(2).
            88 BRANCH-IN-OK                   VALUE "00".
-           88 BRANCH-IN-EOF                  VALUE "10".
-           88 BRANCH-IN-VALID                VALUE "00", "10".
+           88 BRANCH-IN-NOT-FOUND             VALUE "23".
+           88 BRANCH-IN-VALID                VALUE "00", "23".
        01 WS-BRANCH-OUT-STATUS               PIC X(2).
            88 BRANCH-OUT-OK                  VALUE "00".
            88 BRANCH-OUT-EOF                 VALUE "10".
            88 BRANCH-OUT-VALID               VALUE "00", "10".
+       01 WS-BRANCH-EXC-STATUS               PIC X(2).
+           88 BRANCH-EXC-OK                  VALUE "00".
+           88 BRANCH-EXC-EOF                 VALUE "10".
+           88 BRANCH-EXC-VALID                VALUE "00", "10".
+       01 WS-MGMTSUM-STATUS                  PIC X(2).
+           88 MGMTSUM-OK                     VALUE "00".
+           88 MGMTSUM-NOT-FOUND              VALUE "35".
       *
        01 WS-BRANCH-MOVE-COUNT               PIC 9(5) VALUE 0.
+       01 WS-BRANCH-EXC-COUNT                PIC 9(5) VALUE 0.
        01 WS-LAST-BRANCH                     PIC X(4).
        01 WS-BRANCH-DESC                     PIC X(30).
+       01 WS-BRANCH-REGION                   PIC X(2).
+       01 WS-BRANCH-MANAGER                  PIC X(20).
+       01 WS-BRANCH-PHONE                    PIC X(12).
+       01 WS-BRANCH-FOUND                    PIC X VALUE 'Y'.
+           88 BRANCH-FOUND                   VALUE 'Y'.
+       01 WS-PREV-BRANCH-NO                  PIC X(4) VALUE LOW-VALUES.
+       01 WS-BRANCH-SEQ-EOF                  PIC X VALUE 'N'.
+           88 BRANCH-SEQ-EOF                 VALUE 'Y'.
       *
-       01 BRANCH-TABLE.
-         03 BT-ENTRIES                       PIC 9(4).
-         03 BRANCH-TABLE-ENTRY
-           OCCURS 1 TO 5000 TIMES
-           DEPENDING ON BT-ENTRIES
-           ASCENDING KEY IS BT-BRANCH-NO INDEXED BY BT.
-           05 BT-BRANCH-NO                   PIC X(4).
-           05 BT-BRANCH-DESC                 PIC X(30).
       *
        PROCEDURE DIVISION.
       *
        PROGRAM-CONTROL.
            PERFORM 1000-INITIAL-PROCESS
 
-           PERFORM 2000-BUILD-BRANCH-TABLE UNTIL BRANCH-IN-EOF
-
            PERFORM 3000-MAIN-PROCESS UNTIL ITEMINFO-IN-EOF
 
            PERFORM 4000-END-PROCESS
 
-           STOP RUN.
+           GOBACK.
 
        1000-INITIAL-PROCESS.
            PERFORM 6000-OPEN-BRANCH-IN
 
+           PERFORM 6050-VALIDATE-BRANCH-SEQUENCE
+
            PERFORM 6100-OPEN-ITEMINFO-IN
 
-           PERFORM 6200-OPEN-BRANCHINFO-OUT.
+           PERFORM 6200-OPEN-BRANCHINFO-OUT
 
-       2000-BUILD-BRANCH-TABLE.
-           READ BRANCH-IN.
-           IF NOT BRANCH-IN-EOF
-              ADD 1 TO BT-ENTRIES
-              IF BT-ENTRIES > 5000
-                DISPLAY '** BRANCH TABLE FULL **'
-                PERFORM 9999-ABEND
-              END-IF
-              MOVE BRANCH-NO TO
-                BT-BRANCH-NO(BT-ENTRIES)
-                DISPLAY 'BRANCH-NO:' BRANCH-NO
-              MOVE BRANCH-DESC TO
-                BT-BRANCH-DESC(BT-ENTRIES)
-                DISPLAY 'BRANCH-DESC:' BRANCH-DESC
-           DISPLAY 'BT-ENTRIES: ' BT-ENTRIES
-           END-IF.
+           PERFORM 6250-OPEN-BRANCHEXC-OUT.
 
        3000-MAIN-PROCESS.
            READ ITEMINFO-IN.
            IF NOT ITEMINFO-IN-EOF
               IF I-BRANCH NOT = WS-LAST-BRANCH
-                 SEARCH ALL BRANCH-TABLE-ENTRY
-                    AT END
-                       DISPLAY 'BRANCH NOT IN BRANCH TABLE: ' I-BRANCH
-                       PERFORM 9999-ABEND
-                    WHEN BT-BRANCH-NO(BT) = I-BRANCH
-                       MOVE I-BRANCH TO WS-LAST-BRANCH
-                       MOVE BT-BRANCH-DESC(BT) TO WS-BRANCH-DESC
-                       ADD 1 TO WS-BRANCH-MOVE-COUNT
-                 END-SEARCH
+                 MOVE I-BRANCH TO WS-LAST-BRANCH
+                 PERFORM 3100-READ-BRANCH-RANDOM
+              END-IF
+              IF BRANCH-FOUND
+                 PERFORM 5000-WRITE-BRANCHINFO-OUT
+              ELSE
+                 PERFORM 5100-WRITE-BRANCHEXC-OUT
               END-IF
-              PERFORM 5000-WRITE-BRANCHINFO-OUT
            END-IF.
 
+       3100-READ-BRANCH-RANDOM.
+           MOVE I-BRANCH TO BRANCH-NO
+           MOVE 'N' TO WS-BRANCH-FOUND
+           READ BRANCH-IN
+              INVALID KEY
+                 DISPLAY 'BRANCH NOT IN BRANCH FILE: ' I-BRANCH
+              NOT INVALID KEY
+                 MOVE BRANCH-DESC TO WS-BRANCH-DESC
+                 MOVE BRANCH-REGION TO WS-BRANCH-REGION
+                 MOVE BRANCH-MANAGER TO WS-BRANCH-MANAGER
+                 MOVE BRANCH-PHONE TO WS-BRANCH-PHONE
+                 MOVE 'Y' TO WS-BRANCH-FOUND
+                 ADD 1 TO WS-BRANCH-MOVE-COUNT
+           END-READ.
+
        4000-END-PROCESS.
            PERFORM 7000-CLOSE-BRANCH-IN
 
@@ -138,15 +171,54 @@
 
            PERFORM 7200-CLOSE-BRANCHINFO-OUT
 
-           DISPLAY 'BRANCH MOVE COUNT: ' WS-BRANCH-MOVE-COUNT.
+           PERFORM 7250-CLOSE-BRANCHEXC-OUT
+
+           DISPLAY 'BRANCH MOVE COUNT: ' WS-BRANCH-MOVE-COUNT
+           DISPLAY 'BRANCH EXCEPTION COUNT: ' WS-BRANCH-EXC-COUNT
+
+           PERFORM 4100-WRITE-MGMTSUM.
+
+       4100-WRITE-MGMTSUM.
+           OPEN EXTEND MGMTSUM-OUT.
+           IF MGMTSUM-NOT-FOUND
+              OPEN OUTPUT MGMTSUM-OUT
+           END-IF
+           IF NOT MGMTSUM-OK
+              DISPLAY '** MGMTSUM-OUT FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF
+           MOVE 'EX6' TO MS-PROGRAM-ID
+           MOVE 'BRANCH MOVE COUNT' TO MS-COUNTER-1-LABEL
+           MOVE WS-BRANCH-MOVE-COUNT TO MS-COUNTER-1-VALUE
+           MOVE 'BRANCH EXCEPTIONS' TO MS-COUNTER-2-LABEL
+           MOVE WS-BRANCH-EXC-COUNT TO MS-COUNTER-2-VALUE
+           MOVE SPACES TO MS-COUNTER-3-LABEL
+           MOVE 0 TO MS-COUNTER-3-VALUE
+           WRITE MGMTSUM-RECORD
+           CLOSE MGMTSUM-OUT.
 
        5000-WRITE-BRANCHINFO-OUT.
            MOVE I-ITEM TO ITEM-OUT
            MOVE I-OPTION TO OPTION-OUT
            MOVE I-BRANCH TO BRANCH-OUT
            MOVE WS-BRANCH-DESC TO BRANCH-DESC-OUT
+           MOVE I-PRICE TO PRICE-OUT
+           MOVE I-QUANTITY TO QUANTITY-OUT
+           MOVE WS-BRANCH-REGION TO BRANCH-REGION-OUT
+           MOVE WS-BRANCH-MANAGER TO BRANCH-MANAGER-OUT
+           MOVE WS-BRANCH-PHONE TO BRANCH-PHONE-OUT
            WRITE BRANCHINFO-OUT-RECORD.
 
+       5100-WRITE-BRANCHEXC-OUT.
+           ADD 1 TO WS-BRANCH-EXC-COUNT
+           MOVE I-ITEM TO EXC-ITEM
+           MOVE I-OPTION TO EXC-OPTION
+           MOVE I-PARTNER-CODE TO EXC-PARTNER-CODE
+           MOVE I-BRANCH TO EXC-BRANCH
+           MOVE I-PRICE TO EXC-PRICE
+           MOVE I-QUANTITY TO EXC-QUANTITY
+           WRITE BRANCHEXC-OUT-RECORD.
+
        6000-OPEN-BRANCH-IN.
            OPEN INPUT BRANCH-IN.
            IF NOT BRANCH-IN-OK
@@ -155,6 +227,24 @@
               PERFORM 9999-ABEND
            END-IF.
 
+       6050-VALIDATE-BRANCH-SEQUENCE.
+           MOVE LOW-VALUES TO WS-PREV-BRANCH-NO
+           MOVE 'N' TO WS-BRANCH-SEQ-EOF
+           PERFORM 6055-READ-BRANCH-SEQ UNTIL BRANCH-SEQ-EOF.
+
+       6055-READ-BRANCH-SEQ.
+           READ BRANCH-IN NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-BRANCH-SEQ-EOF
+              NOT AT END
+                 IF BRANCH-NO < WS-PREV-BRANCH-NO
+                    DISPLAY '** BRANCH-IN IS NOT IN ASCENDING ORDER **'
+                    DISPLAY '** OUT OF SEQUENCE AT BRANCH: ' BRANCH-NO
+                    PERFORM 9999-ABEND
+                 END-IF
+                 MOVE BRANCH-NO TO WS-PREV-BRANCH-NO
+           END-READ.
+
        6100-OPEN-ITEMINFO-IN.
            OPEN INPUT ITEMINFO-IN.
            IF NOT ITEMINFO-IN-OK
@@ -171,6 +261,13 @@
               PERFORM 9999-ABEND
            END-IF.
 
+       6250-OPEN-BRANCHEXC-OUT.
+           OPEN OUTPUT BRANCHEXC-OUT.
+           IF NOT BRANCH-EXC-OK
+              DISPLAY '** BRANCH-EXC FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF.
+
        7000-CLOSE-BRANCH-IN.
            CLOSE BRANCH-IN.
            IF NOT BRANCH-IN-OK
@@ -192,7 +289,14 @@
               PERFORM 9999-ABEND
            END-IF.
 
+       7250-CLOSE-BRANCHEXC-OUT.
+           CLOSE BRANCHEXC-OUT.
+           IF NOT BRANCH-EXC-OK
+              DISPLAY '** COULD NOT CLOSE BRANCHEXC-OUT **'
+              PERFORM 9999-ABEND
+           END-IF.
+
        9999-ABEND.
            DISPLAY 'PROGRAM ENDED'.
            MOVE 16 TO RETURN-CODE.
-           STOP RUN.
\ No newline at end of file
+           GOBACK.
