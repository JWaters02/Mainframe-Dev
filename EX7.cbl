@@ -14,6 +14,12 @@
            FILE STATUS IS WS-CMP2-IN-STATUS.
            SELECT CMP-OUT ASSIGN TO CMPOUT
            FILE STATUS IS WS-CMP-OUT-STATUS.
+           SELECT CMP3-IN ASSIGN TO CMP3
+           FILE STATUS IS WS-CMP3-IN-STATUS.
+           SELECT PRICECHG-OUT ASSIGN TO PRCCHG
+           FILE STATUS IS WS-PRICECHG-OUT-STATUS.
+           SELECT AUDIT-OUT ASSIGN TO MATCHAUD
+           FILE STATUS IS WS-AUDIT-OUT-STATUS.
       *
        DATA DIVISION.
       *
@@ -38,7 +44,7 @@
        FD CMP-OUT
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
-           RECORD CONTAINS 13 CHARACTERS.
+           RECORD CONTAINS 14 CHARACTERS.
        01 CMP-OUT-RECORD.
            05 CMP-ITEM                       PIC X(6).
            05 CMP-BLCK                       PIC X(7).
@@ -46,6 +52,38 @@
            REDEFINES CMP-BLCK.
                 07 CMP-OPTION                PIC X(2).
                 07 CMP-PRICE                 PIC 9(3)V99.
+           05 CMP-PRICE-CHG-FLAG              PIC X VALUE 'N'.
+              88 CMP-PRICE-CHANGED            VALUE 'Y'.
+      *
+       FD CMP3-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 13 CHARACTERS.
+       01 CMP3-RECORD.
+           05 CMP3-ITEM                      PIC X(6).
+           05 CMP3-OPTION                    PIC X(2).
+           05 CMP3-PRICE                     PIC 9(3)V99.
+      *
+       FD PRICECHG-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       01 PRICECHG-OUT-RECORD.
+           05 PC-ITEM                        PIC X(6).
+           05 PC-OLD-PRICE                   PIC 9(3)V99.
+           05 PC-NEW-PRICE                   PIC 9(3)V99.
+           05 FILLER                         PIC X(4).
+      *
+       FD AUDIT-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 43 CHARACTERS.
+       01 AUDIT-OUT-RECORD.
+           05 AU-ITEM                        PIC X(6).
+           05 AU-DECISION                    PIC X(19).
+           05 AU-OLD-PRICE                   PIC 9(3)V99.
+           05 AU-NEW-PRICE                   PIC 9(3)V99.
+           05 AU-RUN-DATE                    PIC 9(8).
       *
        WORKING-STORAGE SECTION.
       *
@@ -61,10 +99,33 @@
            88 CMP-OUT-OK                     VALUE "00".
            88 CMP-OUT-EOF                    VALUE "10".
            88 CMP-OUT-VALID                  VALUE "00", "10".
+       01 WS-CMP3-IN-STATUS                  PIC X(2).
+           88 CMP3-IN-OK                     VALUE "00".
+           88 CMP3-IN-EOF                    VALUE "10".
+           88 CMP3-IN-VALID                  VALUE "00", "10".
+       01 WS-PRICECHG-OUT-STATUS             PIC X(2).
+           88 PRICECHG-OUT-OK                VALUE "00".
+           88 PRICECHG-OUT-EOF               VALUE "10".
+           88 PRICECHG-OUT-VALID             VALUE "00", "10".
+       01 WS-AUDIT-OUT-STATUS                PIC X(2).
+           88 AUDIT-OUT-OK                    VALUE "00".
+           88 AUDIT-OUT-EOF                   VALUE "10".
+           88 AUDIT-OUT-VALID                 VALUE "00", "10".
+      *
+       01 WS-RUN-DATE                        PIC 9(8) VALUE 0.
+       01 WS-AUDIT-COUNT                     PIC 9(5) VALUE 0.
+       01 WS-AUDIT-OLD-PRICE                 PIC 9(3)V99 VALUE 0.
+       01 WS-PRICE-CHANGED-FLAG              PIC X VALUE 'N'.
+           88 PRICE-CHANGED                  VALUE 'Y'.
       *
        01 WS-CMP1-IN-COUNT                   PIC 9(5) VALUE 0.
        01 WS-CMP2-IN-COUNT                   PIC 9(5) VALUE 0.
+       01 WS-CMP3-IN-COUNT                   PIC 9(5) VALUE 0.
        01 WS-CMP-OUT-COUNT                   PIC 9(5) VALUE 0.
+       01 WS-PRICECHG-COUNT                  PIC 9(5) VALUE 0.
+       01 WS-MATCHED-COUNT                   PIC 9(5) VALUE 0.
+       01 WS-FOUND-ONLY-CMP1-COUNT           PIC 9(5) VALUE 0.
+       01 WS-FOUND-ONLY-CMP2-COUNT           PIC 9(5) VALUE 0.
       *
        PROCEDURE DIVISION.
       *
@@ -76,9 +137,11 @@
 
            PERFORM 3000-END-PROCESS
 
-           STOP RUN.
+           GOBACK.
 
        1000-INITIAL-PROCESS.
+           ACCEPT WS-RUN-DATE FROM DATE
+
            PERFORM 6110-OPEN-CMP1-IN
 
            PERFORM 6120-READ-CMP1-IN
@@ -87,25 +150,66 @@
 
            PERFORM 6220-READ-CMP2-IN
 
-           PERFORM 6300-OPEN-CMP-OUT.
+           PERFORM 6230-OPEN-CMP3-IN
+
+           PERFORM 6240-READ-CMP3-IN
+
+           PERFORM 6300-OPEN-CMP-OUT
+
+           PERFORM 6310-OPEN-PRICECHG-OUT
+
+           PERFORM 6320-OPEN-AUDIT-OUT.
 
        2000-MAIN-PROCESS.
            EVALUATE TRUE
               WHEN CMP1-ITEM = CMP2-ITEM
+                 ADD 1 TO WS-MATCHED-COUNT
+                 PERFORM 2100-CHECK-PRICE-CHANGE
                  PERFORM 4000-WRITE-CMP2-LAYOUT
+                 MOVE CMP2-ITEM TO AU-ITEM
+                 MOVE 'MATCHING KEYS' TO AU-DECISION
+                 MOVE WS-AUDIT-OLD-PRICE TO AU-OLD-PRICE
+                 MOVE CMP2-PRICE TO AU-NEW-PRICE
+                 PERFORM 4300-WRITE-AUDIT-OUT
                  PERFORM 6120-READ-CMP1-IN
                  PERFORM 6220-READ-CMP2-IN
                  DISPLAY 'MATCHING KEYS'
               WHEN CMP1-ITEM > CMP2-ITEM
+                 ADD 1 TO WS-FOUND-ONLY-CMP2-COUNT
+                 PERFORM 2100-CHECK-PRICE-CHANGE
                  PERFORM 4000-WRITE-CMP2-LAYOUT
+                 MOVE CMP2-ITEM TO AU-ITEM
+                 MOVE 'FOUND IN ONLY CMP2' TO AU-DECISION
+                 MOVE WS-AUDIT-OLD-PRICE TO AU-OLD-PRICE
+                 MOVE CMP2-PRICE TO AU-NEW-PRICE
+                 PERFORM 4300-WRITE-AUDIT-OUT
                  PERFORM 6220-READ-CMP2-IN
-                 DISPLAY 'FOUND IN ONLY CMP1'
+                 DISPLAY 'FOUND IN ONLY CMP2'
               WHEN CMP1-ITEM < CMP2-ITEM
+                 ADD 1 TO WS-FOUND-ONLY-CMP1-COUNT
                  PERFORM 4100-WRITE-CMP1-LAYOUT
+                 MOVE CMP1-ITEM TO AU-ITEM
+                 MOVE 'FOUND IN ONLY CMP1' TO AU-DECISION
+                 MOVE 0 TO AU-OLD-PRICE
+                 MOVE 0 TO AU-NEW-PRICE
+                 PERFORM 4300-WRITE-AUDIT-OUT
                  PERFORM 6120-READ-CMP1-IN
-                 DISPLAY 'FOUND IN ONLY CMP2'
+                 DISPLAY 'FOUND IN ONLY CMP1'
            END-EVALUATE.
 
+       2100-CHECK-PRICE-CHANGE.
+           MOVE 0 TO WS-AUDIT-OLD-PRICE
+           MOVE 'N' TO WS-PRICE-CHANGED-FLAG
+           PERFORM 6240-READ-CMP3-IN
+              UNTIL CMP3-ITEM NOT < CMP2-ITEM
+           IF CMP3-ITEM = CMP2-ITEM
+              MOVE CMP3-PRICE TO WS-AUDIT-OLD-PRICE
+              IF CMP3-PRICE NOT = CMP2-PRICE
+                 MOVE 'Y' TO WS-PRICE-CHANGED-FLAG
+                 PERFORM 4200-WRITE-PRICECHG-OUT
+              END-IF
+           END-IF.
+
        3000-END-PROCESS.
            PERFORM 7000-CLOSE-CMP1-IN
 
@@ -113,21 +217,47 @@
 
            PERFORM 7100-CLOSE-CMP-OUT
 
+           PERFORM 7200-CLOSE-CMP3-IN
+
+           PERFORM 7210-CLOSE-PRICECHG-OUT
+
+           PERFORM 7220-CLOSE-AUDIT-OUT
+
            DISPLAY 'CMP1 IN COUNT: ' WS-CMP1-IN-COUNT.
            DISPLAY 'CMP2 IN COUNT: ' WS-CMP2-IN-COUNT.
+           DISPLAY 'CMP3 IN COUNT: ' WS-CMP3-IN-COUNT.
            DISPLAY 'CMP OUT COUNT: ' WS-CMP-OUT-COUNT.
+           DISPLAY 'PRICE CHANGE COUNT: ' WS-PRICECHG-COUNT.
+           DISPLAY 'MATCHED COUNT: ' WS-MATCHED-COUNT.
+           DISPLAY 'FOUND IN ONLY CMP1 COUNT: ' WS-FOUND-ONLY-CMP1-COUNT.
+           DISPLAY 'FOUND IN ONLY CMP2 COUNT: ' WS-FOUND-ONLY-CMP2-COUNT.
+           DISPLAY 'AUDIT RECORD COUNT: ' WS-AUDIT-COUNT.
 
        4000-WRITE-CMP2-LAYOUT.
            MOVE CMP2-ITEM TO CMP-ITEM
            MOVE CMP2-OPTION TO CMP-OPTION
            MOVE CMP2-PRICE TO CMP-PRICE
+           MOVE WS-PRICE-CHANGED-FLAG TO CMP-PRICE-CHG-FLAG
            WRITE CMP-OUT-RECORD.
 
        4100-WRITE-CMP1-LAYOUT.
            MOVE CMP1-ITEM TO CMP-ITEM
            MOVE SPACES TO CMP-BLCK
+           MOVE 'N' TO CMP-PRICE-CHG-FLAG
            WRITE CMP-OUT-RECORD.
 
+       4200-WRITE-PRICECHG-OUT.
+           ADD 1 TO WS-PRICECHG-COUNT
+           MOVE CMP2-ITEM TO PC-ITEM
+           MOVE CMP3-PRICE TO PC-OLD-PRICE
+           MOVE CMP2-PRICE TO PC-NEW-PRICE
+           WRITE PRICECHG-OUT-RECORD.
+
+       4300-WRITE-AUDIT-OUT.
+           ADD 1 TO WS-AUDIT-COUNT
+           MOVE WS-RUN-DATE TO AU-RUN-DATE
+           WRITE AUDIT-OUT-RECORD.
+
        6110-OPEN-CMP1-IN.
            OPEN INPUT CMP1-IN.
            IF NOT CMP1-IN-OK
@@ -178,6 +308,31 @@
                END-IF
            END-IF.
 
+       6230-OPEN-CMP3-IN.
+           OPEN INPUT CMP3-IN.
+           IF NOT CMP3-IN-OK
+              DISPLAY '** CMP3-IN FILE IS NOT OK **'
+              DISPLAY '** CMP3-IN: ' CMP3-RECORD
+              PERFORM 9999-ABEND
+           END-IF.
+
+       6240-READ-CMP3-IN.
+           IF NOT CMP3-IN-EOF
+               READ CMP3-IN
+               IF NOT CMP3-IN-OK AND NOT CMP3-IN-EOF
+                  DISPLAY '** CMP3-IN FILE IS NOT OK **'
+                  DISPLAY '** READ CMP3-IN: ' CMP3-RECORD
+                  PERFORM 9999-ABEND
+               ELSE
+                  IF CMP3-IN-OK
+                     ADD 1 TO WS-CMP3-IN-COUNT
+                  END-IF
+               END-IF
+               IF CMP3-IN-EOF
+                  MOVE HIGH-VALUES TO CMP3-ITEM
+               END-IF
+           END-IF.
+
        6300-OPEN-CMP-OUT.
            OPEN OUTPUT CMP-OUT.
            IF NOT CMP-OUT-OK
@@ -186,6 +341,20 @@
               PERFORM 9999-ABEND
            END-IF.
 
+       6310-OPEN-PRICECHG-OUT.
+           OPEN OUTPUT PRICECHG-OUT.
+           IF NOT PRICECHG-OUT-OK
+              DISPLAY '** PRICECHG-OUT FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       6320-OPEN-AUDIT-OUT.
+           OPEN OUTPUT AUDIT-OUT.
+           IF NOT AUDIT-OUT-OK
+              DISPLAY '** AUDIT-OUT FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF.
+
        7000-CLOSE-CMP1-IN.
            CLOSE CMP1-IN.
            IF NOT CMP1-IN-OK
@@ -207,7 +376,28 @@
               PERFORM 9999-ABEND
            END-IF.
 
+       7200-CLOSE-CMP3-IN.
+           CLOSE CMP3-IN.
+           IF NOT CMP3-IN-OK
+              DISPLAY '** COULD NOT CLOSE CMP3-IN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       7210-CLOSE-PRICECHG-OUT.
+           CLOSE PRICECHG-OUT.
+           IF NOT PRICECHG-OUT-OK
+              DISPLAY '** COULD NOT CLOSE PRICECHG-OUT **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       7220-CLOSE-AUDIT-OUT.
+           CLOSE AUDIT-OUT.
+           IF NOT AUDIT-OUT-OK
+              DISPLAY '** COULD NOT CLOSE AUDIT-OUT **'
+              PERFORM 9999-ABEND
+           END-IF.
+
        9999-ABEND.
            DISPLAY 'PROGRAM ENDED'.
            MOVE 16 TO RETURN-CODE.
-           STOP RUN.
+           GOBACK.
