@@ -25,6 +25,14 @@
        FILE-CONTROL.
            SELECT REP-IN ASSIGN TO REP5IN
            FILE STATUS IS WS-REP-IN-STATUS.
+           SELECT CTL-TOTALS-FILE ASSIGN TO CTLTOTS
+           FILE STATUS IS WS-CTL-STATUS.
+           SELECT PARM-IN ASSIGN TO PARMIN
+           FILE STATUS IS WS-PARM-IN-STATUS.
+           SELECT REP5-CKPT ASSIGN TO REP5CKPT
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT REP-IN-EXC ASSIGN TO REP5EXC
+           FILE STATUS IS WS-REP-EXC-STATUS.
       *
        DATA DIVISION.
       *
@@ -34,16 +42,80 @@
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
            RECORD CONTAINS 36 CHARACTERS.
-       01 REPIN-RECORD.
-          05 R-KEY.
-             10 R-PARTNER                  PIC X(2).
-             10 R-REGION                   PIC X(02).
-             10 R-AREA                     PIC X(03).
-             10 R-BRANCH                   PIC X(04).
-             10 R-ITEM                     PIC 9(06).
-          05 R-UNITS                       PIC 9(05).
-          05 R-COST-VALUE                  PIC 9(05)V99.
-          05 R-RETAIL-VALUE                PIC 9(05)V99.
+           COPY REPIN.
+      *
+       FD REP-IN-EXC
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 36 CHARACTERS.
+           COPY REPINEXC.
+      *
+       FD CTL-TOTALS-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 51 CHARACTERS.
+       01 CTL-TOTALS-RECORD.
+          05 CTL-REPORT-ID                 PIC X(08).
+          05 CTL-KEY-TYPE                  PIC X(01).
+             88 CTL-KEY-GRAND              VALUE 'G'.
+             88 CTL-KEY-REGION             VALUE 'R'.
+             88 CTL-KEY-PARTNER            VALUE 'P'.
+          05 CTL-KEY-CODE                  PIC X(02).
+          05 CTL-ITEM-COUNT                PIC 9(09).
+          05 CTL-UNIT-COUNT                PIC 9(09).
+          05 CTL-COST-VALUE-COUNT          PIC 9(09)V99.
+          05 CTL-RETAIL-VALUE-COUNT        PIC 9(09)V99.
+      *
+       FD PARM-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 8 CHARACTERS.
+       01 PARM-IN-RECORD.
+           05 PARM-BUSINESS-DATE            PIC 9(8).
+      *
+       FD REP5-CKPT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 246 CHARACTERS.
+       01 CKPT-RECORD.
+          05 CKPT-REP-IN-COUNT             PIC 9(9).
+          05 CKPT-REGION-COUNTS.
+             10 CKPT-R-CODE                PIC X(2).
+             10 CKPT-R-ITEM-COUNT          PIC 9(9).
+             10 CKPT-R-UNIT-COUNT          PIC 9(9).
+             10 CKPT-R-COST-VALUE-COUNT    PIC 9(9)V99.
+             10 CKPT-R-RETAIL-VALUE-COUNT  PIC 9(9)V99.
+          05 CKPT-PARTNER-COUNTS.
+             10 CKPT-P-CODE                PIC X(2).
+             10 CKPT-P-ITEM-COUNT          PIC 9(9).
+             10 CKPT-P-UNIT-COUNT          PIC 9(9).
+             10 CKPT-P-COST-VALUE-COUNT    PIC 9(9)V99.
+             10 CKPT-P-RETAIL-VALUE-COUNT  PIC 9(9)V99.
+          05 CKPT-BRANCH-COUNTS.
+             10 CKPT-B-ITEM-COUNT          PIC 9(9).
+             10 CKPT-B-UNIT-COUNT          PIC 9(9).
+             10 CKPT-B-COST-VALUE-COUNT    PIC 9(9)V99.
+             10 CKPT-B-RETAIL-VALUE-COUNT  PIC 9(9)V99.
+          05 CKPT-AREA-COUNTS.
+             10 CKPT-A-ITEM-COUNT          PIC 9(9).
+             10 CKPT-A-UNIT-COUNT          PIC 9(9).
+             10 CKPT-A-COST-VALUE-COUNT    PIC 9(9)V99.
+             10 CKPT-A-RETAIL-VALUE-COUNT  PIC 9(9)V99.
+          05 CKPT-GRAND-COUNTS.
+             10 CKPT-G-ITEM-COUNT          PIC 9(9).
+             10 CKPT-G-UNIT-COUNT          PIC 9(9).
+             10 CKPT-G-COST-VALUE-COUNT    PIC 9(9)V99.
+             10 CKPT-G-RETAIL-VALUE-COUNT  PIC 9(9)V99.
+          05 CKPT-PREV-PARTNER              PIC XX.
+          05 CKPT-CUR-PARTNER               PIC XX.
+          05 CKPT-PREV-REGION               PIC XX.
+          05 CKPT-CUR-REGION                PIC XX.
+          05 CKPT-PREV-BRANCH               PIC X(4).
+          05 CKPT-CUR-BRANCH                PIC X(4).
+          05 CKPT-PREV-AREA                 PIC X(3).
+          05 CKPT-CUR-AREA                  PIC X(3).
+          05 CKPT-PAGE-COUNT                PIC 99.
+          05 CKPT-EDIT-EXCEPTION-COUNT      PIC 9(9).
       *
        WORKING-STORAGE SECTION.
       *
@@ -66,6 +138,7 @@
              10 FILLER                      PIC X(8).
              10 WS-REC-RETAIL-VALUE         PIC Z(04)9.99.
              10 FILLER                      PIC X(3).
+             10 WS-REC-MARGIN-FLAG          PIC X(11)   VALUE SPACES.
           05 WS-PREV-PARTNER                PIC XX.
           05 WS-CUR-PARTNER                 PIC XX.
           05 WS-PREV-REGION                 PIC XX.
@@ -73,22 +146,33 @@
           05 WS-PREV-BRANCH                 PIC X(4).
           05 WS-CUR-BRANCH                  PIC X(4).
           05 WS-PREV-AREA                   PIC X(3).
-          05 WS-CUR-AREA                    PIC X(3).    
+          05 WS-CUR-AREA                    PIC X(3).
+          05 WS-MARGIN-PCT                  PIC S9(3)V99.
       *
       * Constants...
       *
        01 WS-MAX-RECS-PAGE                  PIC 99      VALUE 20.
+       01 WS-MARGIN-THRESHOLD               PIC 9(3)    VALUE 020.
+       01 WS-CKPT-INTERVAL                  PIC 9(5)    VALUE 00500.
       *
       * Counters...
       *
        01 WS-PAGE-COUNT                     PIC 99      VALUE 1.
+       01 WS-LINE-COUNT                     PIC 99      VALUE 0.
        01 WS-REP-IN-COUNT                   PIC 9(9)    VALUE 0.
+       01 WS-EDIT-EXCEPTION-COUNT           PIC 9(9)    VALUE 0.
+       01 WS-RESTART-COUNT                  PIC 9(9)    VALUE 0.
+       01 WS-SKIP-IDX                       PIC 9(9)    VALUE 0.
+       01 WS-CKPT-QUOT                      PIC 9(9)    VALUE 0.
+       01 WS-CKPT-REM                       PIC 9(9)    VALUE 0.
        01 WS-REGION-COUNTS.
+          05 WS-R-CODE                      PIC X(2).
           05 WS-R-ITEM-COUNT                PIC 9(9)    VALUE 0.
           05 WS-R-UNIT-COUNT                PIC 9(9)    VALUE 0.
           05 WS-R-COST-VALUE-COUNT          PIC 9(9)V99 VALUE 0.
           05 WS-R-RETAIL-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
        01 WS-PARTNER-COUNTS.
+          05 WS-P-CODE                      PIC X(2).
           05 WS-P-ITEM-COUNT                PIC 9(9)    VALUE 0.
           05 WS-P-UNIT-COUNT                PIC 9(9)    VALUE 0.
           05 WS-P-COST-VALUE-COUNT          PIC 9(9)V99 VALUE 0.
@@ -102,7 +186,12 @@
           05 WS-A-ITEM-COUNT                PIC 9(9)    VALUE 0.
           05 WS-A-UNIT-COUNT                PIC 9(9)    VALUE 0.
           05 WS-A-COST-VALUE-COUNT          PIC 9(9)V99 VALUE 0.
-          05 WS-A-RETAIL-VALUE-COUNT        PIC 9(9)V99 VALUE 0.        
+          05 WS-A-RETAIL-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-COUNTS.
+          05 WS-G-ITEM-COUNT                PIC 9(9)    VALUE 0.
+          05 WS-G-UNIT-COUNT                PIC 9(9)    VALUE 0.
+          05 WS-G-COST-VALUE-COUNT          PIC 9(9)V99 VALUE 0.
+          05 WS-G-RETAIL-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
       *
       * Messages...
       *
@@ -117,7 +206,7 @@
              10 WS-H1-PAGE                  PIC X(4)    VALUE
                 'PAGE'.
              10 FILLER                      PIC X(5)    VALUE SPACES.
-             10 WS-H1-PAGE-NUM              PIC 9       VALUE 1.
+             10 WS-H1-PAGE-NUM              PIC 99      VALUE 1.
           05 WS-HEADER2-MSG.
              10 WS-H2-TITLE                 PIC X(42)   VALUE
                 '"DISPLAY RECORDS WITH PAGE, AREA, BRANCH, '.
@@ -180,9 +269,73 @@
           88 REP-IN-OK                      VALUE "00".
           88 REP-IN-EOF                     VALUE "10".
           88 REP-IN-VALID                   VALUE "00", "10".
+       01 WS-CTL-STATUS                     PIC X(2).
+          88 CTL-OK                         VALUE "00".
+          88 CTL-EOF                        VALUE "10".
+          88 CTL-NOT-FOUND                  VALUE "35".
        01 WS-DONE-P-TOTALS                  PIC X(5)    VALUE 'TRUE'.
        01 WS-DONE-B-TOTALS                  PIC X(5)    VALUE 'TRUE'.
        01 WS-DONE-A-TOTALS                  PIC X(5)    VALUE 'TRUE'.
+       01 WS-PARM-IN-STATUS                 PIC X(2).
+          88 PARM-IN-OK                     VALUE "00".
+          88 PARM-IN-EOF                    VALUE "10".
+          88 PARM-IN-NOT-FOUND              VALUE "35".
+       01 WS-RECORD-VALID                   PIC X       VALUE 'Y'.
+          88 RECORD-VALID                   VALUE 'Y'.
+       01 WS-CKPT-STATUS                    PIC X(2).
+          88 CKPT-OK                        VALUE "00".
+          88 CKPT-EOF                       VALUE "10".
+          88 CKPT-NOT-FOUND                 VALUE "35".
+       01 WS-REP-EXC-STATUS                 PIC X(2).
+          88 REP-EXC-OK                     VALUE "00".
+          88 REP-EXC-NOT-FOUND              VALUE "35".
+      *
+      * Tables for the REPORT4 region/partner rollup cross-check...
+      *
+       01 CTL-OWN-REGION-TABLE.
+          05 CORT-ENTRIES               PIC 9(3) VALUE 0.
+          05 CTL-OWN-REGION-ENTRY
+             OCCURS 1 TO 200 TIMES
+             DEPENDING ON CORT-ENTRIES
+             INDEXED BY CORT.
+             10 CORT-CODE                    PIC X(2).
+             10 CORT-ITEM-COUNT              PIC 9(9)    VALUE 0.
+             10 CORT-UNIT-COUNT              PIC 9(9)    VALUE 0.
+             10 CORT-COST-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
+             10 CORT-RETAIL-VALUE-COUNT      PIC 9(9)V99 VALUE 0.
+       01 CTL-OWN-PARTNER-TABLE.
+          05 COPT-ENTRIES               PIC 9(3) VALUE 0.
+          05 CTL-OWN-PARTNER-ENTRY
+             OCCURS 1 TO 500 TIMES
+             DEPENDING ON COPT-ENTRIES
+             INDEXED BY COPT.
+             10 COPT-CODE                    PIC X(2).
+             10 COPT-ITEM-COUNT              PIC 9(9)    VALUE 0.
+             10 COPT-UNIT-COUNT              PIC 9(9)    VALUE 0.
+             10 COPT-COST-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
+             10 COPT-RETAIL-VALUE-COUNT      PIC 9(9)V99 VALUE 0.
+       01 CTL-CMP-REGION-TABLE.
+          05 CCRT-ENTRIES               PIC 9(3) VALUE 0.
+          05 CTL-CMP-REGION-ENTRY
+             OCCURS 1 TO 200 TIMES
+             DEPENDING ON CCRT-ENTRIES
+             INDEXED BY CCRT.
+             10 CCRT-CODE                    PIC X(2).
+             10 CCRT-ITEM-COUNT              PIC 9(9)    VALUE 0.
+             10 CCRT-UNIT-COUNT              PIC 9(9)    VALUE 0.
+             10 CCRT-COST-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
+             10 CCRT-RETAIL-VALUE-COUNT      PIC 9(9)V99 VALUE 0.
+       01 CTL-CMP-PARTNER-TABLE.
+          05 CCPT-ENTRIES               PIC 9(3) VALUE 0.
+          05 CTL-CMP-PARTNER-ENTRY
+             OCCURS 1 TO 500 TIMES
+             DEPENDING ON CCPT-ENTRIES
+             INDEXED BY CCPT.
+             10 CCPT-CODE                    PIC X(2).
+             10 CCPT-ITEM-COUNT              PIC 9(9)    VALUE 0.
+             10 CCPT-UNIT-COUNT              PIC 9(9)    VALUE 0.
+             10 CCPT-COST-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
+             10 CCPT-RETAIL-VALUE-COUNT      PIC 9(9)V99 VALUE 0.
       *
        PROCEDURE DIVISION.
       *
@@ -193,7 +346,7 @@
 
            PERFORM 3000-END-PROCESS
 
-           STOP RUN.
+           GOBACK.
 
        1000-INITIAL-PROCESS.
            INITIALIZE WS-VARIABLES
@@ -201,13 +354,22 @@
                NUMERIC BY ZEROS
 
            ACCEPT WS-DATE FROM DATE
+
+           PERFORM 4650-READ-PARM-IN
+
            MOVE WS-DATE-YY TO WS-DISP-DATE-YY
            MOVE WS-DATE-MM TO WS-DISP-DATE-MM
            MOVE WS-DATE-DD TO WS-DISP-DATE-DD
            MOVE WS-DATE-CC TO WS-DISP-DATE-CC
 
+           PERFORM 4700-READ-CHECKPOINT
+
+           PERFORM 4600-OPEN-REP-IN-EXC
+
            PERFORM 4000-OPEN-REP-IN
 
+           PERFORM 4110-SKIP-REP-IN-RECORDS
+
            PERFORM 4100-READ-REP-IN
 
            PERFORM 4300-INIT-REP-HEADERS
@@ -218,15 +380,21 @@
            IF REP-IN-OK
               ADD 1 TO WS-REP-IN-COUNT
 
+              PERFORM 6500-EDIT-CHECK-REP-IN
+
               PERFORM 6000-MOVE-CODES
 
               PERFORM 6100-CHECK-TOTALS
 
-              PERFORM 6200-INCREMENTS
+              IF RECORD-VALID
+                 PERFORM 6200-INCREMENTS
+              END-IF
 
               PERFORM 6300-CHECK-PAGE-COUNT
 
               PERFORM 5100-DISPLAY-RECORDS
+
+              PERFORM 6600-CHECKPOINT-IF-DUE
            END-IF
 
            PERFORM 4100-READ-REP-IN.
@@ -234,13 +402,28 @@
        3000-END-PROCESS.
            PERFORM 4200-CLOSE-REP-IN
 
+           PERFORM 4610-CLOSE-REP-IN-EXC
+
            PERFORM 5210-DISPLAY-REGION-TOTALS
 
            PERFORM 5220-DISPLAY-PARTNER-TOTALS
 
            PERFORM 5230-DISPLAY-BRANCH-TOTALS
 
-           PERFORM 5240-DISPLAY-AREA-TOTALS.
+           PERFORM 5240-DISPLAY-AREA-TOTALS
+
+           PERFORM 5250-DISPLAY-GRAND-TOTALS
+
+           PERFORM 6400-CROSS-CHECK-TOTALS
+
+           PERFORM 6420-CHECK-ROLLUP-TOTALS
+
+           PERFORM 4900-WRITE-CTL-TOTALS
+
+           PERFORM 4770-CLEAR-CHECKPOINT
+
+           DISPLAY 'REP-IN RECORDS FAILING EDIT CHECKS: '
+              WS-EDIT-EXCEPTION-COUNT.
 
        4000-OPEN-REP-IN.
            OPEN INPUT REP-IN.
@@ -267,12 +450,160 @@
               PERFORM 9999-ABEND
            END-IF.
 
+       4110-SKIP-REP-IN-RECORDS.
+           IF WS-RESTART-COUNT > 0
+              PERFORM 4115-SKIP-ONE-RECORD
+                 VARYING WS-SKIP-IDX FROM 1 BY 1
+                 UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+           END-IF.
+
+       4115-SKIP-ONE-RECORD.
+           READ REP-IN
+           IF NOT REP-IN-VALID
+              DISPLAY '** REP-IN FILE IS NOT OK DURING RESTART SKIP **'
+              PERFORM 9999-ABEND
+           END-IF.
+
        4300-INIT-REP-HEADERS.
-           MOVE R-REGION TO WS-H4-R-CODE 
-           MOVE R-PARTNER TO WS-H4-P-CODE 
+           MOVE R-REGION TO WS-H4-R-CODE
+           MOVE R-PARTNER TO WS-H4-P-CODE
            MOVE R-AREA TO WS-H4-A-CODE
            MOVE R-BRANCH TO WS-H4-B-CODE.
 
+       4600-OPEN-REP-IN-EXC.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND REP-IN-EXC
+              IF REP-EXC-NOT-FOUND
+                 OPEN OUTPUT REP-IN-EXC
+              END-IF
+           ELSE
+              OPEN OUTPUT REP-IN-EXC
+           END-IF
+           IF NOT REP-EXC-OK
+              DISPLAY '** REP-IN-EXC FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4610-CLOSE-REP-IN-EXC.
+           CLOSE REP-IN-EXC.
+           IF NOT REP-EXC-OK
+              DISPLAY '** COULD NOT CLOSE REP-IN-EXC **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4650-READ-PARM-IN.
+           OPEN INPUT PARM-IN
+           IF PARM-IN-NOT-FOUND
+              CONTINUE
+           ELSE
+              IF NOT PARM-IN-OK
+                 DISPLAY '** PARM-IN FILE IS NOT OK **'
+                 DISPLAY '** PARM-IN: ' WS-PARM-IN-STATUS
+                 PERFORM 9999-ABEND
+              END-IF
+              READ PARM-IN AT END SET PARM-IN-EOF TO TRUE
+              IF PARM-IN-OK AND PARM-BUSINESS-DATE NOT = ZERO
+                 MOVE PARM-BUSINESS-DATE TO WS-DATE
+              END-IF
+              CLOSE PARM-IN
+           END-IF.
+
+       4700-READ-CHECKPOINT.
+           OPEN INPUT REP5-CKPT
+           IF CKPT-NOT-FOUND
+              MOVE 0 TO WS-RESTART-COUNT
+           ELSE
+              IF NOT CKPT-OK
+                 DISPLAY '** REP5-CKPT FILE IS NOT OK **'
+                 DISPLAY '** REP5-CKPT: ' WS-CKPT-STATUS
+                 PERFORM 9999-ABEND
+              END-IF
+              READ REP5-CKPT AT END SET CKPT-EOF TO TRUE
+              IF CKPT-OK
+                 PERFORM 4720-RESTORE-CHECKPOINT
+              ELSE
+                 MOVE 0 TO WS-RESTART-COUNT
+              END-IF
+              CLOSE REP5-CKPT
+           END-IF.
+
+       4720-RESTORE-CHECKPOINT.
+           MOVE CKPT-REP-IN-COUNT TO WS-RESTART-COUNT
+           MOVE CKPT-REP-IN-COUNT TO WS-REP-IN-COUNT
+           MOVE CKPT-REGION-COUNTS TO WS-REGION-COUNTS
+           MOVE CKPT-PARTNER-COUNTS TO WS-PARTNER-COUNTS
+           MOVE CKPT-BRANCH-COUNTS TO WS-BRANCH-COUNTS
+           MOVE CKPT-AREA-COUNTS TO WS-AREA-COUNTS
+           MOVE CKPT-GRAND-COUNTS TO WS-GRAND-COUNTS
+           MOVE CKPT-PREV-PARTNER TO WS-PREV-PARTNER
+           MOVE CKPT-CUR-PARTNER TO WS-CUR-PARTNER
+           MOVE CKPT-PREV-REGION TO WS-PREV-REGION
+           MOVE CKPT-CUR-REGION TO WS-CUR-REGION
+           MOVE CKPT-PREV-BRANCH TO WS-PREV-BRANCH
+           MOVE CKPT-CUR-BRANCH TO WS-CUR-BRANCH
+           MOVE CKPT-PREV-AREA TO WS-PREV-AREA
+           MOVE CKPT-CUR-AREA TO WS-CUR-AREA
+           MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+           MOVE CKPT-EDIT-EXCEPTION-COUNT TO WS-EDIT-EXCEPTION-COUNT
+           DISPLAY '** RESTARTING REPORT5 AFTER REP-IN RECORD: '
+              WS-RESTART-COUNT.
+
+       4750-WRITE-CHECKPOINT.
+           MOVE WS-REP-IN-COUNT TO CKPT-REP-IN-COUNT
+           MOVE WS-REGION-COUNTS TO CKPT-REGION-COUNTS
+           MOVE WS-PARTNER-COUNTS TO CKPT-PARTNER-COUNTS
+           MOVE WS-BRANCH-COUNTS TO CKPT-BRANCH-COUNTS
+           MOVE WS-AREA-COUNTS TO CKPT-AREA-COUNTS
+           MOVE WS-GRAND-COUNTS TO CKPT-GRAND-COUNTS
+           MOVE WS-PREV-PARTNER TO CKPT-PREV-PARTNER
+           MOVE WS-CUR-PARTNER TO CKPT-CUR-PARTNER
+           MOVE WS-PREV-REGION TO CKPT-PREV-REGION
+           MOVE WS-CUR-REGION TO CKPT-CUR-REGION
+           MOVE WS-PREV-BRANCH TO CKPT-PREV-BRANCH
+           MOVE WS-CUR-BRANCH TO CKPT-CUR-BRANCH
+           MOVE WS-PREV-AREA TO CKPT-PREV-AREA
+           MOVE WS-CUR-AREA TO CKPT-CUR-AREA
+           MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+           MOVE WS-EDIT-EXCEPTION-COUNT TO CKPT-EDIT-EXCEPTION-COUNT
+
+           OPEN OUTPUT REP5-CKPT
+           IF NOT CKPT-OK
+              DISPLAY '** COULD NOT OPEN REP5-CKPT FOR WRITE **'
+              PERFORM 9999-ABEND
+           END-IF
+           WRITE CKPT-RECORD
+           CLOSE REP5-CKPT.
+
+       4770-CLEAR-CHECKPOINT.
+           OPEN OUTPUT REP5-CKPT
+           IF NOT CKPT-OK
+              DISPLAY '** COULD NOT CLEAR REP5-CKPT **'
+              PERFORM 9999-ABEND
+           END-IF
+           CLOSE REP5-CKPT.
+
+       4900-WRITE-CTL-TOTALS.
+           OPEN EXTEND CTL-TOTALS-FILE.
+           IF CTL-NOT-FOUND
+              OPEN OUTPUT CTL-TOTALS-FILE
+           END-IF
+           IF NOT CTL-OK
+              DISPLAY '** CTL-TOTALS-FILE IS NOT OK **'
+              DISPLAY '** CTL-TOTALS-FILE: ' WS-CTL-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+
+           MOVE 'REPORT5' TO CTL-REPORT-ID
+           MOVE 'G' TO CTL-KEY-TYPE
+           MOVE SPACES TO CTL-KEY-CODE
+           MOVE WS-G-ITEM-COUNT TO CTL-ITEM-COUNT
+           MOVE WS-G-UNIT-COUNT TO CTL-UNIT-COUNT
+           MOVE WS-G-COST-VALUE-COUNT TO CTL-COST-VALUE-COUNT
+           MOVE WS-G-RETAIL-VALUE-COUNT TO CTL-RETAIL-VALUE-COUNT
+           WRITE CTL-TOTALS-RECORD
+
+           CLOSE CTL-TOTALS-FILE.
+
        5000-DISPLAY-HEADERS.
            MOVE WS-DISPLAY-DATE TO WS-H1-DATE
 
@@ -282,7 +613,9 @@
            DISPLAY WS-HEADER2-MSG
            DISPLAY WS-HEADER3-MSG
            DISPLAY WS-HEADER4-MSG
-           DISPLAY WS-HEADER5-MSG.
+           DISPLAY WS-HEADER5-MSG
+
+           MOVE 0 TO WS-LINE-COUNT.
 
        5100-DISPLAY-RECORDS.
            MOVE R-ITEM TO WS-REC-ITEM
@@ -290,18 +623,26 @@
            MOVE R-COST-VALUE TO WS-REC-COST-VALUE
            MOVE R-RETAIL-VALUE TO WS-REC-RETAIL-VALUE
 
-           DISPLAY WS-REC-OUT.
+           PERFORM 6260-CHECK-MARGIN
+
+           DISPLAY WS-REC-OUT
+
+           ADD 1 TO WS-LINE-COUNT.
 
        5210-DISPLAY-REGION-TOTALS.
            MOVE 'REGION' TO WS-T-TYPE
-           MOVE WS-R-ITEM-COUNT TO WS-T-ITEMS 
+           MOVE WS-R-ITEM-COUNT TO WS-T-ITEMS
            MOVE WS-R-UNIT-COUNT TO WS-T-UNITS
            MOVE WS-R-COST-VALUE-COUNT TO WS-T-COST-VALUES
            MOVE WS-R-RETAIL-VALUE-COUNT TO WS-T-RETAIL-VALUES
 
+           PERFORM 6450-ACCUM-OWN-REGION
+
            MOVE ZEROS TO WS-REGION-COUNTS
 
-           DISPLAY WS-TOTALS-OUT.
+           DISPLAY WS-TOTALS-OUT
+
+           ADD 1 TO WS-LINE-COUNT.
 
        5220-DISPLAY-PARTNER-TOTALS.
            MOVE 'PARTNER' TO WS-T-TYPE
@@ -310,9 +651,13 @@
            MOVE WS-P-COST-VALUE-COUNT TO WS-T-COST-VALUES
            MOVE WS-P-RETAIL-VALUE-COUNT TO WS-T-RETAIL-VALUES
 
+           PERFORM 6460-ACCUM-OWN-PARTNER
+
            MOVE ZEROS TO WS-PARTNER-COUNTS
 
-           DISPLAY WS-TOTALS-OUT.
+           DISPLAY WS-TOTALS-OUT
+
+           ADD 1 TO WS-LINE-COUNT.
 
        5230-DISPLAY-BRANCH-TOTALS.
            MOVE 'BRANCH' TO WS-T-TYPE
@@ -323,7 +668,9 @@
 
            MOVE ZEROS TO WS-BRANCH-COUNTS
 
-           DISPLAY WS-TOTALS-OUT.
+           DISPLAY WS-TOTALS-OUT
+
+           ADD 1 TO WS-LINE-COUNT.
 
        5240-DISPLAY-AREA-TOTALS.
            MOVE 'AREA' TO WS-T-TYPE
@@ -334,6 +681,17 @@
 
            MOVE ZEROS TO WS-AREA-COUNTS
 
+           DISPLAY WS-TOTALS-OUT
+
+           ADD 1 TO WS-LINE-COUNT.
+
+       5250-DISPLAY-GRAND-TOTALS.
+           MOVE 'REPORT' TO WS-T-TYPE
+           MOVE WS-G-ITEM-COUNT TO WS-T-ITEMS
+           MOVE WS-G-UNIT-COUNT TO WS-T-UNITS
+           MOVE WS-G-COST-VALUE-COUNT TO WS-T-COST-VALUES
+           MOVE WS-G-RETAIL-VALUE-COUNT TO WS-T-RETAIL-VALUES
+
            DISPLAY WS-TOTALS-OUT.
 
        6000-MOVE-CODES.
@@ -402,15 +760,18 @@
            PERFORM 6210-INCREMENT-REGIONS
            PERFORM 6220-INCREMENT-PARTNERS
            PERFORM 6230-INCREMENT-BRANCHES
-           PERFORM 6240-INCREMENT-AREAS.
+           PERFORM 6240-INCREMENT-AREAS
+           PERFORM 6250-INCREMENT-GRAND.
 
        6210-INCREMENT-REGIONS.
+           MOVE R-REGION TO WS-R-CODE
            ADD 1 TO WS-R-ITEM-COUNT
            ADD R-UNITS TO WS-R-UNIT-COUNT
            ADD R-COST-VALUE TO WS-R-COST-VALUE-COUNT
            ADD R-RETAIL-VALUE TO WS-R-RETAIL-VALUE-COUNT.
 
        6220-INCREMENT-PARTNERS.
+           MOVE R-PARTNER TO WS-P-CODE
            ADD 1 TO WS-P-ITEM-COUNT
            ADD R-UNITS TO WS-P-UNIT-COUNT
            ADD R-COST-VALUE TO WS-P-COST-VALUE-COUNT
@@ -428,15 +789,240 @@
            ADD R-COST-VALUE TO WS-A-COST-VALUE-COUNT
            ADD R-RETAIL-VALUE TO WS-A-RETAIL-VALUE-COUNT.
 
+       6250-INCREMENT-GRAND.
+           ADD 1 TO WS-G-ITEM-COUNT
+           ADD R-UNITS TO WS-G-UNIT-COUNT
+           ADD R-COST-VALUE TO WS-G-COST-VALUE-COUNT
+           ADD R-RETAIL-VALUE TO WS-G-RETAIL-VALUE-COUNT.
+
+       6260-CHECK-MARGIN.
+           MOVE SPACES TO WS-REC-MARGIN-FLAG
+           IF R-RETAIL-VALUE > ZERO
+              COMPUTE WS-MARGIN-PCT ROUNDED =
+                 ((R-RETAIL-VALUE - R-COST-VALUE) / R-RETAIL-VALUE)
+                 * 100
+              IF WS-MARGIN-PCT < WS-MARGIN-THRESHOLD
+                 MOVE 'LOW MARGIN' TO WS-REC-MARGIN-FLAG
+              END-IF
+           END-IF.
+
        6300-CHECK-PAGE-COUNT.
-           IF FUNCTION MOD(WS-REP-IN-COUNT, WS-MAX-RECS-PAGE) = 0
+           IF WS-LINE-COUNT >= WS-MAX-RECS-PAGE
               ADD 1 TO WS-PAGE-COUNT
               DISPLAY ' '
               DISPLAY ' '
               PERFORM 5000-DISPLAY-HEADERS
            END-IF.
 
+       6500-EDIT-CHECK-REP-IN.
+           MOVE 'Y' TO WS-RECORD-VALID
+           IF R-ITEM = SPACES OR R-ITEM = LOW-VALUES
+              OR R-UNITS NOT NUMERIC
+              OR R-COST-VALUE NOT NUMERIC
+              OR R-RETAIL-VALUE NOT NUMERIC
+              MOVE 'N' TO WS-RECORD-VALID
+           ELSE
+              IF R-COST-VALUE > R-RETAIL-VALUE
+                 MOVE 'N' TO WS-RECORD-VALID
+              END-IF
+           END-IF
+           IF NOT RECORD-VALID
+              ADD 1 TO WS-EDIT-EXCEPTION-COUNT
+              DISPLAY '** REP-IN RECORD FAILED EDIT CHECK **'
+              DISPLAY '** REP-IN: ' REPIN-RECORD
+              PERFORM 6550-WRITE-REP-IN-EXC
+           END-IF.
+
+       6550-WRITE-REP-IN-EXC.
+           MOVE REPIN-RECORD TO REP-IN-EXC-RECORD
+           WRITE REP-IN-EXC-RECORD.
+
+       6600-CHECKPOINT-IF-DUE.
+           DIVIDE WS-REP-IN-COUNT BY WS-CKPT-INTERVAL
+              GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = 0
+              PERFORM 4750-WRITE-CHECKPOINT
+           END-IF.
+
+       6400-CROSS-CHECK-TOTALS.
+           OPEN INPUT CTL-TOTALS-FILE.
+           IF CTL-NOT-FOUND
+              DISPLAY '** CTLTOTS NOT FOUND - SKIPPING CROSS-CHECK **'
+           ELSE
+              PERFORM 6410-READ-CTL-TOTALS UNTIL CTL-EOF
+              CLOSE CTL-TOTALS-FILE
+           END-IF.
+
+       6410-READ-CTL-TOTALS.
+           READ CTL-TOTALS-FILE
+           IF CTL-OK
+              IF CTL-REPORT-ID = 'REPORT1' AND CTL-KEY-GRAND
+                 IF CTL-ITEM-COUNT NOT = WS-G-ITEM-COUNT
+                    OR CTL-UNIT-COUNT NOT = WS-G-UNIT-COUNT
+                    OR CTL-COST-VALUE-COUNT NOT =
+                       WS-G-COST-VALUE-COUNT
+                    OR CTL-RETAIL-VALUE-COUNT NOT =
+                       WS-G-RETAIL-VALUE-COUNT
+                    DISPLAY '** WARNING: REPORT5 TOTALS DO NOT MATCH '
+                       'REPORT1 **'
+                 END-IF
+              END-IF
+              IF CTL-REPORT-ID = 'REPORT4'
+                 IF CTL-KEY-GRAND
+                    IF CTL-ITEM-COUNT NOT = WS-G-ITEM-COUNT
+                       OR CTL-UNIT-COUNT NOT = WS-G-UNIT-COUNT
+                       OR CTL-COST-VALUE-COUNT NOT =
+                          WS-G-COST-VALUE-COUNT
+                       OR CTL-RETAIL-VALUE-COUNT NOT =
+                          WS-G-RETAIL-VALUE-COUNT
+                       DISPLAY '** WARNING: REPORT5 TOTALS DO NOT '
+                          'MATCH REPORT4 **'
+                    END-IF
+                 END-IF
+                 IF CTL-KEY-REGION
+                    PERFORM 6430-ACCUM-CMP-REGION
+                 END-IF
+                 IF CTL-KEY-PARTNER
+                    PERFORM 6440-ACCUM-CMP-PARTNER
+                 END-IF
+              END-IF
+           END-IF.
+
+       6420-CHECK-ROLLUP-TOTALS.
+           PERFORM 6421-CHECK-REGION-ROLLUP
+              VARYING CORT FROM 1 BY 1 UNTIL CORT > CORT-ENTRIES
+           PERFORM 6425-CHECK-PARTNER-ROLLUP
+              VARYING COPT FROM 1 BY 1 UNTIL COPT > COPT-ENTRIES.
+
+       6421-CHECK-REGION-ROLLUP.
+           SET CCRT TO 1
+           SEARCH CTL-CMP-REGION-ENTRY
+              AT END
+                 DISPLAY '** WARNING: NO REPORT4 REGION TOTAL FOR '
+                    'REGION ' CORT-CODE(CORT)
+              WHEN CCRT-CODE(CCRT) = CORT-CODE(CORT)
+                 IF CCRT-ITEM-COUNT(CCRT) NOT = CORT-ITEM-COUNT(CORT)
+                    OR CCRT-UNIT-COUNT(CCRT) NOT =
+                       CORT-UNIT-COUNT(CORT)
+                    OR CCRT-COST-VALUE-COUNT(CCRT) NOT =
+                       CORT-COST-VALUE-COUNT(CORT)
+                    OR CCRT-RETAIL-VALUE-COUNT(CCRT) NOT =
+                       CORT-RETAIL-VALUE-COUNT(CORT)
+                    DISPLAY '** WARNING: REPORT5 REGION TOTAL DOES '
+                       'NOT MATCH REPORT4 - REGION: '
+                       CORT-CODE(CORT)
+                 END-IF
+           END-SEARCH.
+
+       6425-CHECK-PARTNER-ROLLUP.
+           SET CCPT TO 1
+           SEARCH CTL-CMP-PARTNER-ENTRY
+              AT END
+                 DISPLAY '** WARNING: NO REPORT4 PARTNER TOTAL FOR '
+                    'PARTNER ' COPT-CODE(COPT)
+              WHEN CCPT-CODE(CCPT) = COPT-CODE(COPT)
+                 IF CCPT-ITEM-COUNT(CCPT) NOT = COPT-ITEM-COUNT(COPT)
+                    OR CCPT-UNIT-COUNT(CCPT) NOT =
+                       COPT-UNIT-COUNT(COPT)
+                    OR CCPT-COST-VALUE-COUNT(CCPT) NOT =
+                       COPT-COST-VALUE-COUNT(COPT)
+                    OR CCPT-RETAIL-VALUE-COUNT(CCPT) NOT =
+                       COPT-RETAIL-VALUE-COUNT(COPT)
+                    DISPLAY '** WARNING: REPORT5 PARTNER TOTAL DOES '
+                       'NOT MATCH REPORT4 - PARTNER: '
+                       COPT-CODE(COPT)
+                 END-IF
+           END-SEARCH.
+
+       6430-ACCUM-CMP-REGION.
+           SET CCRT TO 1
+           SEARCH CTL-CMP-REGION-ENTRY
+              AT END
+                 ADD 1 TO CCRT-ENTRIES
+                 SET CCRT TO CCRT-ENTRIES
+                 MOVE CTL-KEY-CODE TO CCRT-CODE(CCRT)
+                 MOVE CTL-ITEM-COUNT TO CCRT-ITEM-COUNT(CCRT)
+                 MOVE CTL-UNIT-COUNT TO CCRT-UNIT-COUNT(CCRT)
+                 MOVE CTL-COST-VALUE-COUNT TO
+                    CCRT-COST-VALUE-COUNT(CCRT)
+                 MOVE CTL-RETAIL-VALUE-COUNT TO
+                    CCRT-RETAIL-VALUE-COUNT(CCRT)
+              WHEN CCRT-CODE(CCRT) = CTL-KEY-CODE
+                 ADD CTL-ITEM-COUNT TO CCRT-ITEM-COUNT(CCRT)
+                 ADD CTL-UNIT-COUNT TO CCRT-UNIT-COUNT(CCRT)
+                 ADD CTL-COST-VALUE-COUNT TO
+                    CCRT-COST-VALUE-COUNT(CCRT)
+                 ADD CTL-RETAIL-VALUE-COUNT TO
+                    CCRT-RETAIL-VALUE-COUNT(CCRT)
+           END-SEARCH.
+
+       6440-ACCUM-CMP-PARTNER.
+           SET CCPT TO 1
+           SEARCH CTL-CMP-PARTNER-ENTRY
+              AT END
+                 ADD 1 TO CCPT-ENTRIES
+                 SET CCPT TO CCPT-ENTRIES
+                 MOVE CTL-KEY-CODE TO CCPT-CODE(CCPT)
+                 MOVE CTL-ITEM-COUNT TO CCPT-ITEM-COUNT(CCPT)
+                 MOVE CTL-UNIT-COUNT TO CCPT-UNIT-COUNT(CCPT)
+                 MOVE CTL-COST-VALUE-COUNT TO
+                    CCPT-COST-VALUE-COUNT(CCPT)
+                 MOVE CTL-RETAIL-VALUE-COUNT TO
+                    CCPT-RETAIL-VALUE-COUNT(CCPT)
+              WHEN CCPT-CODE(CCPT) = CTL-KEY-CODE
+                 ADD CTL-ITEM-COUNT TO CCPT-ITEM-COUNT(CCPT)
+                 ADD CTL-UNIT-COUNT TO CCPT-UNIT-COUNT(CCPT)
+                 ADD CTL-COST-VALUE-COUNT TO
+                    CCPT-COST-VALUE-COUNT(CCPT)
+                 ADD CTL-RETAIL-VALUE-COUNT TO
+                    CCPT-RETAIL-VALUE-COUNT(CCPT)
+           END-SEARCH.
+
+       6450-ACCUM-OWN-REGION.
+           SET CORT TO 1
+           SEARCH CTL-OWN-REGION-ENTRY
+              AT END
+                 ADD 1 TO CORT-ENTRIES
+                 SET CORT TO CORT-ENTRIES
+                 MOVE WS-R-CODE TO CORT-CODE(CORT)
+                 MOVE WS-R-ITEM-COUNT TO CORT-ITEM-COUNT(CORT)
+                 MOVE WS-R-UNIT-COUNT TO CORT-UNIT-COUNT(CORT)
+                 MOVE WS-R-COST-VALUE-COUNT TO
+                    CORT-COST-VALUE-COUNT(CORT)
+                 MOVE WS-R-RETAIL-VALUE-COUNT TO
+                    CORT-RETAIL-VALUE-COUNT(CORT)
+              WHEN CORT-CODE(CORT) = WS-R-CODE
+                 ADD WS-R-ITEM-COUNT TO CORT-ITEM-COUNT(CORT)
+                 ADD WS-R-UNIT-COUNT TO CORT-UNIT-COUNT(CORT)
+                 ADD WS-R-COST-VALUE-COUNT TO
+                    CORT-COST-VALUE-COUNT(CORT)
+                 ADD WS-R-RETAIL-VALUE-COUNT TO
+                    CORT-RETAIL-VALUE-COUNT(CORT)
+           END-SEARCH.
+
+       6460-ACCUM-OWN-PARTNER.
+           SET COPT TO 1
+           SEARCH CTL-OWN-PARTNER-ENTRY
+              AT END
+                 ADD 1 TO COPT-ENTRIES
+                 SET COPT TO COPT-ENTRIES
+                 MOVE WS-P-CODE TO COPT-CODE(COPT)
+                 MOVE WS-P-ITEM-COUNT TO COPT-ITEM-COUNT(COPT)
+                 MOVE WS-P-UNIT-COUNT TO COPT-UNIT-COUNT(COPT)
+                 MOVE WS-P-COST-VALUE-COUNT TO
+                    COPT-COST-VALUE-COUNT(COPT)
+                 MOVE WS-P-RETAIL-VALUE-COUNT TO
+                    COPT-RETAIL-VALUE-COUNT(COPT)
+              WHEN COPT-CODE(COPT) = WS-P-CODE
+                 ADD WS-P-ITEM-COUNT TO COPT-ITEM-COUNT(COPT)
+                 ADD WS-P-UNIT-COUNT TO COPT-UNIT-COUNT(COPT)
+                 ADD WS-P-COST-VALUE-COUNT TO
+                    COPT-COST-VALUE-COUNT(COPT)
+                 ADD WS-P-RETAIL-VALUE-COUNT TO
+                    COPT-RETAIL-VALUE-COUNT(COPT)
+           END-SEARCH.
+
        9999-ABEND.
            DISPLAY 'PROGRAM ENDED'.
            MOVE 16 TO RETURN-CODE.
-           STOP RUN.
\ No newline at end of file
+           GOBACK.
