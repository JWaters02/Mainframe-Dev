@@ -9,11 +9,22 @@
 
        FILE-CONTROL.
            SELECT FILEIN ASSIGN TO CDIN.
+           SELECT REJECT-OUT ASSIGN TO REJOUT.
+           SELECT OPTCODE-IN ASSIGN TO OPTIN.
+           SELECT MGMTSUM-OUT ASSIGN TO MGMTSUM
+           FILE STATUS IS WS-MGMTSUM-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD OPTCODE-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 2 CHARACTERS.
+       01 OPTCODE-RECORD.
+           05 OC-OPTION PIC X(2).
+
        FD FILEIN
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
@@ -26,24 +37,100 @@
            05 PRICE PIC 9(3)V99.
            05 QUANTITY PIC 9(3).
 
+       FD REJECT-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 22 CHARACTERS.
+       01 REJECT-OUT-RECORD.
+           05 REJ-ITEM PIC X(6).
+           05 REJ-OPTION PIC X(2).
+           05 REJ-PARTNER-CODE PIC X(2).
+           05 REJ-BRANCH PIC X(4).
+           05 REJ-PRICE PIC 9(3)V99.
+           05 REJ-QUANTITY PIC 9(3).
+
+       FD MGMTSUM-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 89 CHARACTERS.
+           COPY MGMTSUM.
+
        WORKING-STORAGE SECTION.
 
        01 WS-EOF-POINT PIC X VALUE 'N'.
+       01 WS-OPTCODE-EOF-POINT PIC X VALUE 'N'.
        01 WS-COUNT-RECORDS PIC 9(5) VALUE 0.
        01 WS-COUNT-VALID-RECORDS PIC 9(5) VALUE 0.
+       01 WS-COUNT-REJECT-RECORDS PIC 9(5) VALUE 0.
+       01 WS-MGMTSUM-STATUS PIC X(2).
+           88 MGMTSUM-OK VALUE "00".
+           88 MGMTSUM-NOT-FOUND VALUE "35".
+
+       01 OPTION-TABLE.
+           05 OT-ENTRIES PIC 9(3) VALUE 0.
+           05 OPTION-TABLE-ENTRY
+             OCCURS 1 TO 50 TIMES
+             DEPENDING ON OT-ENTRIES
+             INDEXED BY OT.
+             10 OT-OPTION PIC X(2).
+             10 OT-VALID-COUNT PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
 
        PROGRAM-CONTROL.
+           OPEN INPUT OPTCODE-IN
+           PERFORM READ-OPTCODE UNTIL WS-OPTCODE-EOF-POINT = 'Y'
+           CLOSE OPTCODE-IN
+
            OPEN INPUT FILEIN
+           OPEN OUTPUT REJECT-OUT
       *    READ FILEIN AT END MOVE 'Y' TO WS-EOF-POINT
            PERFORM READ-FILE UNTIL WS-EOF-POINT = 'Y'
            CLOSE FILEIN
+           CLOSE REJECT-OUT
 
            DISPLAY 'ALL RECORDS: ' WS-COUNT-RECORDS
            DISPLAY 'ALL VALID RECORDS: ' WS-COUNT-VALID-RECORDS
+           DISPLAY 'ALL REJECTED RECORDS: ' WS-COUNT-REJECT-RECORDS
+
+           PERFORM DISPLAY-OPTION-BREAKDOWN
+              VARYING OT FROM 1 BY 1 UNTIL OT > OT-ENTRIES
+
+           PERFORM WRITE-MGMTSUM
+
+           GOBACK.
 
-           STOP RUN.
+       DISPLAY-OPTION-BREAKDOWN.
+           DISPLAY 'VALID RECORDS FOR OPTION ' OT-OPTION(OT)
+              ': ' OT-VALID-COUNT(OT).
+
+       WRITE-MGMTSUM.
+           OPEN OUTPUT MGMTSUM-OUT
+           IF NOT MGMTSUM-OK
+              DISPLAY '** MGMTSUM-OUT FILE IS NOT OK **'
+              PERFORM ABEND-PROGRAM
+           END-IF
+           MOVE 'EX3' TO MS-PROGRAM-ID
+           MOVE 'VALID RECORDS' TO MS-COUNTER-1-LABEL
+           MOVE WS-COUNT-VALID-RECORDS TO MS-COUNTER-1-VALUE
+           MOVE 'REJECTED RECORDS' TO MS-COUNTER-2-LABEL
+           MOVE WS-COUNT-REJECT-RECORDS TO MS-COUNTER-2-VALUE
+           MOVE 'TOTAL RECORDS' TO MS-COUNTER-3-LABEL
+           MOVE WS-COUNT-RECORDS TO MS-COUNTER-3-VALUE
+           WRITE MGMTSUM-RECORD
+           CLOSE MGMTSUM-OUT.
+
+       ABEND-PROGRAM.
+           DISPLAY 'PROGRAM ENDED'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       READ-OPTCODE.
+           READ OPTCODE-IN AT END MOVE 'Y' TO WS-OPTCODE-EOF-POINT
+           IF WS-OPTCODE-EOF-POINT NOT = 'Y'
+              ADD 1 TO OT-ENTRIES
+              MOVE OC-OPTION TO OT-OPTION(OT-ENTRIES)
+           END-IF.
 
        READ-FILE.
            READ FILEIN AT END MOVE 'Y' TO WS-EOF-POINT
@@ -51,10 +138,16 @@
 
        READ-DATA.
            ADD 1 TO WS-COUNT-RECORDS
-           IF OPTION = '01' OR OPTION = '03'
-           OR OPTION = '04' OR OPTION = '05' THEN
-                ADD 1 TO WS-COUNT-VALID-RECORDS
-                DISPLAY FILEIN-RECORD
-           END-IF
+           SET OT TO 1
+           SEARCH OPTION-TABLE-ENTRY
+              AT END
+                 ADD 1 TO WS-COUNT-REJECT-RECORDS
+                 MOVE FILEIN-RECORD TO REJECT-OUT-RECORD
+                 WRITE REJECT-OUT-RECORD
+              WHEN OT-OPTION(OT) = OPTION
+                 ADD 1 TO WS-COUNT-VALID-RECORDS
+                 ADD 1 TO OT-VALID-COUNT(OT)
+                 DISPLAY FILEIN-RECORD
+           END-SEARCH
 
-           READ FILEIN AT END MOVE 'Y' TO WS-EOF-POINT.
\ No newline at end of file
+           READ FILEIN AT END MOVE 'Y' TO WS-EOF-POINT.
