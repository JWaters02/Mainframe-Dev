@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DRIVER.
+       AUTHOR.       Joshua Waters.
+       DATE-WRITTEN. 09/08/26.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *  Project     : DRIVER                                         *
+      *                                                                *
+      *  Function    : RUN THE EX3-EX7/REPORT1/REPORT4/REPORT5/REPORT6 *
+      *                /REPORT7 CHAIN                                  *
+      *                IN ORDER, RECORDING A CHECKPOINT AFTER EACH     *
+      *                STEP SO A RE-RUN RESTARTS AFTER THE LAST STEP   *
+      *                THAT COMPLETED SUCCESSFULLY.                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      * Date         Programmer      Description of change             *
+      * ----------  ---------------  --------------------------------- *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+           FILE STATUS IS WS-CKPT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD CHECKPOINT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 2 CHARACTERS.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-STEP                 PIC 9(2).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CKPT-STATUS                     PIC X(2).
+           88 CKPT-OK                        VALUE "00".
+           88 CKPT-EOF                       VALUE "10".
+           88 CKPT-NOT-FOUND                 VALUE "35".
+      *
+       01 WS-LAST-STEP                       PIC 9(2) VALUE 0.
+       01 WS-STEP-RETURN-CODE                PIC S9(4) COMP.
+      *
+       PROCEDURE DIVISION.
+      *
+       PROGRAM-CONTROL.
+           PERFORM 1000-INITIAL-PROCESS
+
+           PERFORM 2000-RUN-STEPS
+
+           PERFORM 3000-END-PROCESS
+
+           GOBACK.
+
+       1000-INITIAL-PROCESS.
+           PERFORM 4000-READ-CHECKPOINT.
+
+       2000-RUN-STEPS.
+           IF WS-LAST-STEP < 1
+              PERFORM 5010-RUN-STEP-01-EX3
+           END-IF
+           IF WS-LAST-STEP < 2
+              PERFORM 5020-RUN-STEP-02-EX4
+           END-IF
+           IF WS-LAST-STEP < 3
+              PERFORM 5030-RUN-STEP-03-EX5
+           END-IF
+           IF WS-LAST-STEP < 4
+              PERFORM 5040-RUN-STEP-04-EX6
+           END-IF
+           IF WS-LAST-STEP < 5
+              PERFORM 5050-RUN-STEP-05-REPORT7
+           END-IF
+           IF WS-LAST-STEP < 6
+              PERFORM 5060-RUN-STEP-06-EX7
+           END-IF
+           IF WS-LAST-STEP < 7
+              PERFORM 5070-RUN-STEP-07-REPORT1
+           END-IF
+           IF WS-LAST-STEP < 8
+              PERFORM 5080-RUN-STEP-08-REPORT4
+           END-IF
+           IF WS-LAST-STEP < 9
+              PERFORM 5090-RUN-STEP-09-REPORT5
+           END-IF
+           IF WS-LAST-STEP < 10
+              PERFORM 5100-RUN-STEP-10-REPORT6
+           END-IF.
+
+       3000-END-PROCESS.
+           IF WS-LAST-STEP = 10
+              PERFORM 4200-CLEAR-CHECKPOINT
+           END-IF
+           DISPLAY 'DRIVER COMPLETE - LAST STEP: ' WS-LAST-STEP.
+
+       4000-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-NOT-FOUND
+              MOVE 0 TO WS-LAST-STEP
+           ELSE
+              IF NOT CKPT-OK
+                 DISPLAY '** CHECKPOINT FILE IS NOT OK **'
+                 PERFORM 9999-ABEND
+              END-IF
+              READ CHECKPOINT-FILE
+              IF CKPT-OK
+                 MOVE CKPT-LAST-STEP TO WS-LAST-STEP
+              ELSE
+                 MOVE 0 TO WS-LAST-STEP
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       4100-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CKPT-OK
+              DISPLAY '** COULD NOT OPEN CHECKPOINT FILE FOR WRITE **'
+              PERFORM 9999-ABEND
+           END-IF
+           MOVE WS-LAST-STEP TO CKPT-LAST-STEP
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       4200-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CKPT-OK
+              DISPLAY '** COULD NOT CLEAR CHECKPOINT FILE **'
+              PERFORM 9999-ABEND
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       5010-RUN-STEP-01-EX3.
+           DISPLAY 'DRIVER: RUNNING STEP 01 - EX3'
+           CALL 'EX3'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 1 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 01 - EX3 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5020-RUN-STEP-02-EX4.
+           DISPLAY 'DRIVER: RUNNING STEP 02 - EX4'
+           CALL 'EX4'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 2 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 02 - EX4 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5030-RUN-STEP-03-EX5.
+           DISPLAY 'DRIVER: RUNNING STEP 03 - EX5'
+           CALL 'EX5'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 3 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 03 - EX5 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5040-RUN-STEP-04-EX6.
+           DISPLAY 'DRIVER: RUNNING STEP 04 - EX6'
+           CALL 'EX6'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 4 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 04 - EX6 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5050-RUN-STEP-05-REPORT7.
+           DISPLAY 'DRIVER: RUNNING STEP 05 - REPORT7'
+           CALL 'REPORT7'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 5 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 05 - REPORT7 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5060-RUN-STEP-06-EX7.
+           DISPLAY 'DRIVER: RUNNING STEP 06 - EX7'
+           CALL 'EX7'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 6 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 06 - EX7 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5070-RUN-STEP-07-REPORT1.
+           DISPLAY 'DRIVER: RUNNING STEP 07 - REPORT1'
+           CALL 'REPORT1'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 7 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 07 - REPORT1 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5080-RUN-STEP-08-REPORT4.
+           DISPLAY 'DRIVER: RUNNING STEP 08 - REPORT4'
+           CALL 'REPORT4'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 8 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 08 - REPORT4 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5090-RUN-STEP-09-REPORT5.
+           DISPLAY 'DRIVER: RUNNING STEP 09 - REPORT5'
+           CALL 'REPORT5'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 9 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 09 - REPORT5 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5100-RUN-STEP-10-REPORT6.
+           DISPLAY 'DRIVER: RUNNING STEP 10 - REPORT6'
+           CALL 'REPORT6'
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           IF WS-STEP-RETURN-CODE = 0
+              MOVE 10 TO WS-LAST-STEP
+              PERFORM 4100-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY '** STEP 10 - REPORT6 FAILED - STOPPING CHAIN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       9999-ABEND.
+           DISPLAY 'PROGRAM ENDED'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
