@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   BRCHINQ.
+       AUTHOR.       Joshua Waters.
+       DATE-WRITTEN. 09/08/26.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *  Project     : BRANCH INQUIRY                                  *
+      *                                                                *
+      *  Function    : ONLINE-STYLE INQUIRY AGAINST THE BRANCHES        *
+      *                INDEXED MASTER FILE ALSO READ BY EX6. AN         *
+      *                OPERATOR KEYS IN A BRANCH NUMBER AT THE          *
+      *                CONSOLE AND THE MATCHING BRANCH DESCRIPTION IS   *
+      *                DISPLAYED BACK, OR A NOT-FOUND MESSAGE IF THE    *
+      *                BRANCH IS NOT ON FILE. THE OPERATOR MAY ALSO     *
+      *                INQUIRE BY ITEM CODE AGAINST ITEMINFO-IN, THE    *
+      *                SAME ITEM DETAIL FILE READ BY EX6 - SINCE THAT   *
+      *                FILE IS NOT KEYED BY ITEM, EACH ITEM INQUIRY     *
+      *                RE-SCANS IT FROM THE START. ENTERING SPACES AT   *
+      *                THE INQUIRY TYPE PROMPT ENDS THE INQUIRY.        *
+      *                                                                *
+      *----------------------------------------------------------------*
+      * Date         Programmer      Description of change             *
+      * ----------  ---------------  --------------------------------- *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT BRANCH-IN ASSIGN TO BRANCHES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BRANCH-NO
+           FILE STATUS IS WS-BRANCH-IN-STATUS.
+           SELECT ITEMINFO-IN ASSIGN TO SORTOUT
+           FILE STATUS IS WS-ITEMINFO-IN-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD BRANCH-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 68 CHARACTERS.
+           COPY BRANCHR.
+      *
+       FD ITEMINFO-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 22 CHARACTERS.
+       01 ITEMINFO-RECORD.
+           05 I-ITEM                         PIC X(6).
+           05 I-OPTION                       PIC X(2).
+           05 I-PARTNER-CODE                 PIC X(2).
+           05 I-BRANCH                       PIC X(4).
+           05 I-PRICE                        PIC 9(3)V99.
+           05 I-QUANTITY                     PIC 9(3).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-BRANCH-IN-STATUS                PIC X(2).
+           88 BRANCH-IN-OK                   VALUE "00".
+           88 BRANCH-IN-NOT-FOUND             VALUE "23".
+           88 BRANCH-IN-VALID                VALUE "00", "23".
+       01 WS-ITEMINFO-IN-STATUS              PIC X(2).
+           88 ITEMINFO-IN-OK                 VALUE "00".
+           88 ITEMINFO-IN-EOF                VALUE "10".
+      *
+       01 WS-INQUIRY-TYPE                    PIC X VALUE SPACES.
+           88 INQUIRY-TYPE-BRANCH            VALUE 'B'.
+           88 INQUIRY-TYPE-ITEM              VALUE 'I'.
+       01 WS-INQUIRY-BRANCH                  PIC X(4).
+       01 WS-INQUIRY-ITEM                    PIC X(6).
+       01 WS-INQUIRY-DONE                    PIC X VALUE 'N'.
+           88 INQUIRY-DONE                   VALUE 'Y'.
+       01 WS-INQUIRY-COUNT                   PIC 9(5) VALUE 0.
+       01 WS-INQUIRY-FOUND-COUNT             PIC 9(5) VALUE 0.
+       01 WS-ITEM-INQUIRY-COUNT              PIC 9(5) VALUE 0.
+       01 WS-ITEM-FOUND-COUNT                PIC 9(5) VALUE 0.
+       01 WS-ITEM-FOUND-THIS-INQUIRY         PIC X VALUE 'N'.
+           88 ITEM-FOUND-THIS-INQUIRY        VALUE 'Y'.
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+       PROGRAM-CONTROL.
+           PERFORM 1000-INITIAL-PROCESS
+
+           PERFORM 2000-MAIN-PROCESS UNTIL INQUIRY-DONE
+
+           PERFORM 3000-END-PROCESS
+
+           GOBACK.
+
+       1000-INITIAL-PROCESS.
+           PERFORM 6000-OPEN-BRANCH-IN
+
+           DISPLAY '** BRANCH / ITEM INQUIRY **'
+           DISPLAY '** ENTER B TO INQUIRE BY BRANCH, I TO INQUIRE BY '
+              'ITEM, OR SPACES TO END **'.
+
+       2000-MAIN-PROCESS.
+           DISPLAY 'INQUIRY TYPE: ' WITH NO ADVANCING
+           ACCEPT WS-INQUIRY-TYPE
+           IF WS-INQUIRY-TYPE = SPACES
+              MOVE 'Y' TO WS-INQUIRY-DONE
+           ELSE
+              IF INQUIRY-TYPE-BRANCH
+                 DISPLAY 'BRANCH NUMBER: ' WITH NO ADVANCING
+                 ACCEPT WS-INQUIRY-BRANCH
+                 ADD 1 TO WS-INQUIRY-COUNT
+                 PERFORM 6100-LOOKUP-BRANCH
+              ELSE
+                 IF INQUIRY-TYPE-ITEM
+                    DISPLAY 'ITEM CODE: ' WITH NO ADVANCING
+                    ACCEPT WS-INQUIRY-ITEM
+                    ADD 1 TO WS-ITEM-INQUIRY-COUNT
+                    PERFORM 6200-LOOKUP-ITEM
+                 ELSE
+                    DISPLAY '** INVALID INQUIRY TYPE - ENTER B, I OR '
+                       'SPACES **'
+                 END-IF
+              END-IF
+           END-IF.
+
+       3000-END-PROCESS.
+           PERFORM 7000-CLOSE-BRANCH-IN
+
+           DISPLAY 'BRANCHES INQUIRED: ' WS-INQUIRY-COUNT
+           DISPLAY 'BRANCHES FOUND: ' WS-INQUIRY-FOUND-COUNT
+           DISPLAY 'ITEMS INQUIRED: ' WS-ITEM-INQUIRY-COUNT
+           DISPLAY 'ITEMS FOUND: ' WS-ITEM-FOUND-COUNT.
+
+       6000-OPEN-BRANCH-IN.
+           OPEN INPUT BRANCH-IN.
+           IF NOT BRANCH-IN-OK
+              DISPLAY '** BRANCH-IN FILE IS NOT OK **'
+              DISPLAY '** BRANCH-IN: ' BRANCH-RECORD
+              PERFORM 9999-ABEND
+           END-IF.
+
+       6100-LOOKUP-BRANCH.
+           MOVE WS-INQUIRY-BRANCH TO BRANCH-NO
+           READ BRANCH-IN
+              INVALID KEY
+                 DISPLAY '** BRANCH NOT FOUND: ' WS-INQUIRY-BRANCH
+              NOT INVALID KEY
+                 ADD 1 TO WS-INQUIRY-FOUND-COUNT
+                 DISPLAY 'BRANCH: ' BRANCH-NO '  DESCRIPTION: '
+                    BRANCH-DESC
+                 DISPLAY '  REGION: ' BRANCH-REGION '  MANAGER: '
+                    BRANCH-MANAGER
+                 DISPLAY '  PHONE: ' BRANCH-PHONE
+           END-READ.
+
+       6200-LOOKUP-ITEM.
+           MOVE 'N' TO WS-ITEM-FOUND-THIS-INQUIRY
+           OPEN INPUT ITEMINFO-IN
+           IF NOT ITEMINFO-IN-OK
+              DISPLAY '** ITEMINFO-IN FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF
+
+           PERFORM 6210-READ-ITEMINFO UNTIL ITEMINFO-IN-EOF
+
+           IF ITEM-FOUND-THIS-INQUIRY
+              ADD 1 TO WS-ITEM-FOUND-COUNT
+           ELSE
+              DISPLAY '** ITEM NOT FOUND: ' WS-INQUIRY-ITEM
+           END-IF
+
+           CLOSE ITEMINFO-IN.
+
+       6210-READ-ITEMINFO.
+           READ ITEMINFO-IN.
+           IF NOT ITEMINFO-IN-OK AND NOT ITEMINFO-IN-EOF
+              DISPLAY '** ITEMINFO-IN FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF
+           IF ITEMINFO-IN-OK AND I-ITEM = WS-INQUIRY-ITEM
+              MOVE 'Y' TO WS-ITEM-FOUND-THIS-INQUIRY
+              DISPLAY 'ITEM: ' I-ITEM '  PARTNER: ' I-PARTNER-CODE
+                 '  BRANCH: ' I-BRANCH
+              DISPLAY '  PRICE: ' I-PRICE '  QUANTITY: ' I-QUANTITY
+           END-IF.
+
+       7000-CLOSE-BRANCH-IN.
+           CLOSE BRANCH-IN.
+           IF NOT BRANCH-IN-OK
+              DISPLAY '** COULD NOT CLOSE BRANCH-IN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       9999-ABEND.
+           DISPLAY 'PROGRAM ENDED'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
