@@ -23,6 +23,16 @@
        FILE-CONTROL.
            SELECT REP-IN ASSIGN TO REP4IN
            FILE STATUS IS WS-REP-IN-STATUS.
+           SELECT PARTNER-IN ASSIGN TO PARTNERS
+           FILE STATUS IS WS-PARTNER-IN-STATUS.
+           SELECT PARM-IN ASSIGN TO PARMIN
+           FILE STATUS IS WS-PARM-IN-STATUS.
+           SELECT CTL-TOTALS-FILE ASSIGN TO CTLTOTS
+           FILE STATUS IS WS-CTL-STATUS.
+           SELECT CSV-OUT ASSIGN TO REP4CSV
+           FILE STATUS IS WS-CSV-STATUS.
+           SELECT REP-IN-EXC ASSIGN TO REP4EXC
+           FILE STATUS IS WS-REP-EXC-STATUS.
       *
        DATA DIVISION.
       *
@@ -32,16 +42,50 @@
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
            RECORD CONTAINS 36 CHARACTERS.
-       01 REPIN-RECORD.
-          05 R-KEY.
-             10 R-PARTNER                  PIC X(2).
-             10 R-REGION                   PIC X(02).
-             10 R-AREA                     PIC X(03).
-             10 R-BRANCH                   PIC X(04).
-             10 R-ITEM                     PIC 9(06).
-          05 R-UNITS                       PIC 9(05).
-          05 R-COST-VALUE                  PIC 9(05)V99.
-          05 R-RETAIL-VALUE                PIC 9(05)V99.
+           COPY REPIN.
+      *
+       FD PARTNER-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 32 CHARACTERS.
+       01 PARTNER-RECORD.
+           05 PARTNER-CODE                  PIC X(2).
+           05 PARTNER-NAME                  PIC X(30).
+      *
+       FD PARM-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 2 CHARACTERS.
+       01 PARM-IN-RECORD.
+           05 PARM-MAX-RECS-PAGE            PIC 9(2).
+      *
+       FD CTL-TOTALS-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 51 CHARACTERS.
+       01 CTL-TOTALS-RECORD.
+          05 CTL-REPORT-ID                 PIC X(08).
+          05 CTL-KEY-TYPE                  PIC X(01).
+             88 CTL-KEY-GRAND              VALUE 'G'.
+             88 CTL-KEY-REGION             VALUE 'R'.
+             88 CTL-KEY-PARTNER            VALUE 'P'.
+          05 CTL-KEY-CODE                  PIC X(02).
+          05 CTL-ITEM-COUNT                PIC 9(09).
+          05 CTL-UNIT-COUNT                PIC 9(09).
+          05 CTL-COST-VALUE-COUNT          PIC 9(09)V99.
+          05 CTL-RETAIL-VALUE-COUNT        PIC 9(09)V99.
+      *
+       FD CSV-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-OUT-RECORD                    PIC X(80).
+      *
+       FD REP-IN-EXC
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 36 CHARACTERS.
+           COPY REPINEXC.
       *
        WORKING-STORAGE SECTION.
       *
@@ -71,6 +115,7 @@
           05 WS-CUR-PARTNER                 PIC XX.
           05 WS-PREV-REGION                 PIC XX.
           05 WS-CUR-REGION                  PIC XX.
+          05 WS-CSV-LINE                    PIC X(80).
       *
       * Constants...
       *
@@ -81,17 +126,26 @@
       * Counters...
       *
        01 WS-PAGE-COUNT                     PIC 99      VALUE 1.
+       01 WS-LINE-COUNT                     PIC 99      VALUE 0.
        01 WS-REP-IN-COUNT                   PIC 9(9)    VALUE 0.
+       01 WS-EDIT-EXCEPTION-COUNT           PIC 9(9)    VALUE 0.
        01 WS-REGION-COUNTS.
+          05 WS-R-CODE                      PIC X(2).
           05 WS-R-ITEM-COUNT                PIC 9(9)    VALUE 0.
           05 WS-R-UNIT-COUNT                PIC 9(9)    VALUE 0.
           05 WS-R-COST-VALUE-COUNT          PIC 9(9)V99 VALUE 0.
           05 WS-R-RETAIL-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
        01 WS-PARTNER-COUNTS.
+          05 WS-P-CODE                      PIC X(2).
           05 WS-P-ITEM-COUNT                PIC 9(9)    VALUE 0.
           05 WS-P-UNIT-COUNT                PIC 9(9)    VALUE 0.
           05 WS-P-COST-VALUE-COUNT          PIC 9(9)V99 VALUE 0.
           05 WS-P-RETAIL-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-COUNTS.
+          05 WS-G-ITEM-COUNT                PIC 9(9)    VALUE 0.
+          05 WS-G-UNIT-COUNT                PIC 9(9)    VALUE 0.
+          05 WS-G-COST-VALUE-COUNT          PIC 9(9)V99 VALUE 0.
+          05 WS-G-RETAIL-VALUE-COUNT        PIC 9(9)V99 VALUE 0.
       *
       * Messages...
       *
@@ -106,7 +160,7 @@
              10 WS-H1-PAGE                  PIC X(4)    VALUE
                 'PAGE'.
              10 FILLER                      PIC X(5)    VALUE SPACES.
-             10 WS-H1-PAGE-NUM              PIC 9       VALUE 1.
+             10 WS-H1-PAGE-NUM              PIC 99      VALUE 1.
           05 WS-HEADER2-MSG.
              10 FILLER                      PIC X(6)    VALUE SPACES.
              10 WS-H2-TITLE                 PIC X(60)   VALUE
@@ -117,6 +171,8 @@
              10 WS-H4-PARTNER               PIC X(9)    VALUE
                 'PARTNER: '.
              10 WS-H4-CODE                  PIC XX.
+             10 FILLER                      PIC XX      VALUE SPACES.
+             10 WS-H4-NAME                  PIC X(30).
           05 WS-HEADER5-MSG.
              10 WS-H5-REGION                PIC X(9)    VALUE
                 'REGION : '.
@@ -160,6 +216,18 @@
              10 FILLER                      PIC X(5)    VALUE SPACES.
              10 WS-R-RETAIL-VALUES          PIC Z(7)9.99.
              10 FILLER                      PIC X(3)    VALUE SPACES.
+          05 WS-REPORT-TOTALS.
+             10 WS-G-TEXT                   PIC X(16)   VALUE
+                'TOTAL OF REPORT'.
+             10 FILLER                      PIC X(3)    VALUE SPACES.
+             10 WS-G-ITEMS                  PIC Z(5)9.
+             10 FILLER                      PIC X(4)    VALUE SPACES.
+             10 WS-G-UNITS                  PIC Z(7)9.
+             10 FILLER                      PIC X(4)    VALUE SPACES.
+             10 WS-G-COST-VALUES            PIC Z(7)9.99.
+             10 FILLER                      PIC X(5)    VALUE SPACES.
+             10 WS-G-RETAIL-VALUES          PIC Z(7)9.99.
+             10 FILLER                      PIC X(3)    VALUE SPACES.
           05 WS-DISPLAY-DATE.
              10 WS-DISP-DATE-DD             PIC XX.
              10 FILLER                      PIC X       VALUE '/'.
@@ -174,7 +242,36 @@
           88 REP-IN-OK                      VALUE "00".
           88 REP-IN-EOF                     VALUE "10".
           88 REP-IN-VALID                   VALUE "00", "10".
+       01 WS-PARTNER-IN-STATUS              PIC X(2).
+          88 PARTNER-IN-OK                  VALUE "00".
+          88 PARTNER-IN-EOF                 VALUE "10".
+          88 PARTNER-IN-VALID               VALUE "00", "10".
+       01 WS-PARM-IN-STATUS                 PIC X(2).
+          88 PARM-IN-OK                     VALUE "00".
+          88 PARM-IN-EOF                    VALUE "10".
+          88 PARM-IN-NOT-FOUND              VALUE "35".
+       01 WS-CTL-STATUS                     PIC X(2).
+          88 CTL-OK                         VALUE "00".
+          88 CTL-EOF                        VALUE "10".
+          88 CTL-NOT-FOUND                  VALUE "35".
+       01 WS-CSV-STATUS                     PIC X(2).
+          88 CSV-OK                         VALUE "00".
+       01 WS-REP-EXC-STATUS                 PIC X(2).
+          88 REP-EXC-OK                     VALUE "00".
        01 WS-DONE-TOTALS                    PIC X(5)    VALUE 'TRUE'.
+       01 WS-RECORD-VALID                   PIC X       VALUE 'Y'.
+          88 RECORD-VALID                   VALUE 'Y'.
+      *
+       01 WS-PREV-PARTNER-CODE              PIC X(2)    VALUE LOW-VALUES.
+      *
+       01 PARTNER-TABLE.
+         03 PT-ENTRIES                       PIC 9(4).
+         03 PARTNER-TABLE-ENTRY
+           OCCURS 1 TO 500 TIMES
+           DEPENDING ON PT-ENTRIES
+           ASCENDING KEY IS PT-CODE INDEXED BY PT.
+           05 PT-CODE                        PIC X(2).
+           05 PT-NAME                        PIC X(30).
       *
        PROCEDURE DIVISION.
       *
@@ -185,7 +282,7 @@
 
            PERFORM 3000-END-PROCESS
 
-           STOP RUN.
+           GOBACK.
 
        1000-INITIAL-PROCESS.
            INITIALIZE WS-VARIABLES
@@ -198,24 +295,56 @@
            MOVE WS-DATE-DD TO WS-DISP-DATE-DD
            MOVE WS-DATE-CC TO WS-DISP-DATE-CC
 
+           PERFORM 4600-READ-PARM-IN
+
+           PERFORM 4700-OPEN-PARTNER-IN
+
+           PERFORM 1500-BUILD-PARTNER-TABLE UNTIL PARTNER-IN-EOF
+
+           PERFORM 4800-CLOSE-PARTNER-IN
+
            PERFORM 4000-OPEN-REP-IN
 
+           PERFORM 4750-OPEN-CSV-OUT
+
+           PERFORM 4650-OPEN-REP-IN-EXC
+
            PERFORM 4100-READ-REP-IN
 
            MOVE R-REGION TO WS-H5-CODE
            MOVE R-PARTNER TO WS-H4-CODE
 
+           PERFORM 6050-LOOKUP-PARTNER-NAME
+
            PERFORM 5000-DISPLAY-HEADERS.
 
+       1500-BUILD-PARTNER-TABLE.
+           READ PARTNER-IN.
+           IF NOT PARTNER-IN-EOF
+              IF PARTNER-CODE < WS-PREV-PARTNER-CODE
+                 DISPLAY '** PARTNER-IN IS NOT IN ASCENDING ORDER **'
+                 DISPLAY '** OUT OF SEQUENCE AT PARTNER: ' PARTNER-CODE
+                 PERFORM 9999-ABEND
+              END-IF
+              MOVE PARTNER-CODE TO WS-PREV-PARTNER-CODE
+              ADD 1 TO PT-ENTRIES
+              MOVE PARTNER-CODE TO PT-CODE(PT-ENTRIES)
+              MOVE PARTNER-NAME TO PT-NAME(PT-ENTRIES)
+           END-IF.
+
        2000-MAIN-PROCESS.
            IF REP-IN-OK
               ADD 1 TO WS-REP-IN-COUNT
 
+              PERFORM 6500-EDIT-CHECK-REP-IN
+
               PERFORM 6000-MOVE-CODES
 
               PERFORM 6100-CHECK-TOTALS
 
-              PERFORM 6200-INCREMENTS
+              IF RECORD-VALID
+                 PERFORM 6200-INCREMENTS
+              END-IF
 
               PERFORM 6300-CHECK-PAGE-COUNT
 
@@ -227,9 +356,22 @@
        3000-END-PROCESS.
            PERFORM 4200-CLOSE-REP-IN
 
-           PERFORM 5200-DISPLAY-REGION-TOTALS.
+           PERFORM 5200-DISPLAY-REGION-TOTALS
+
+           PERFORM 5300-DISPLAY-PARTNER-TOTALS
+
+           PERFORM 5400-DISPLAY-GRAND-TOTALS
 
-           PERFORM 5300-DISPLAY-PARTNER-TOTALS.
+           PERFORM 6400-CROSS-CHECK-TOTALS
+
+           PERFORM 4900-WRITE-CTL-TOTALS
+
+           PERFORM 4850-CLOSE-CSV-OUT
+
+           PERFORM 4660-CLOSE-REP-IN-EXC
+
+           DISPLAY 'REP-IN RECORDS FAILING EDIT CHECKS: '
+              WS-EDIT-EXCEPTION-COUNT.
 
        4000-OPEN-REP-IN.
            OPEN INPUT REP-IN.
@@ -256,6 +398,150 @@
               PERFORM 9999-ABEND
            END-IF.
 
+       4600-READ-PARM-IN.
+           OPEN INPUT PARM-IN
+           IF PARM-IN-NOT-FOUND
+              CONTINUE
+           ELSE
+              IF NOT PARM-IN-OK
+                 DISPLAY '** PARM-IN FILE IS NOT OK **'
+                 DISPLAY '** PARM-IN: ' WS-PARM-IN-STATUS
+                 PERFORM 9999-ABEND
+              END-IF
+              READ PARM-IN AT END SET PARM-IN-EOF TO TRUE
+              IF PARM-IN-OK
+                 MOVE PARM-MAX-RECS-PAGE TO WS-MAX-RECS-PAGE
+              END-IF
+              CLOSE PARM-IN
+           END-IF.
+
+       4650-OPEN-REP-IN-EXC.
+           OPEN OUTPUT REP-IN-EXC.
+           IF NOT REP-EXC-OK
+              DISPLAY '** REP-IN-EXC FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4660-CLOSE-REP-IN-EXC.
+           CLOSE REP-IN-EXC.
+           IF NOT REP-EXC-OK
+              DISPLAY '** COULD NOT CLOSE REP-IN-EXC **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4700-OPEN-PARTNER-IN.
+           OPEN INPUT PARTNER-IN.
+           IF NOT PARTNER-IN-OK
+              DISPLAY '** PARTNER-IN FILE IS NOT OK **'
+              DISPLAY '** PARTNER-IN: ' WS-PARTNER-IN-STATUS
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4800-CLOSE-PARTNER-IN.
+           CLOSE PARTNER-IN.
+           IF NOT PARTNER-IN-OK
+              DISPLAY '** COULD NOT CLOSE PARTNER-IN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4750-OPEN-CSV-OUT.
+           OPEN OUTPUT CSV-OUT.
+           IF NOT CSV-OK
+              DISPLAY '** CSV-OUT FILE IS NOT OK **'
+              DISPLAY '** CSV-OUT: ' WS-CSV-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+
+           MOVE SPACES TO WS-CSV-LINE
+           STRING 'AREA' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'BRANCH' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'ITEM' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'UNITS' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'COST-VALUE' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'RETAIL-VALUE' DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-OUT-RECORD
+           WRITE CSV-OUT-RECORD.
+
+       4850-CLOSE-CSV-OUT.
+           CLOSE CSV-OUT.
+           IF NOT CSV-OK
+              DISPLAY '** COULD NOT CLOSE CSV-OUT **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4900-WRITE-CTL-TOTALS.
+           OPEN EXTEND CTL-TOTALS-FILE.
+           IF CTL-NOT-FOUND
+              OPEN OUTPUT CTL-TOTALS-FILE
+           END-IF
+           IF NOT CTL-OK
+              DISPLAY '** CTL-TOTALS-FILE IS NOT OK **'
+              DISPLAY '** CTL-TOTALS-FILE: ' WS-CTL-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+
+           MOVE 'REPORT4' TO CTL-REPORT-ID
+           MOVE 'G' TO CTL-KEY-TYPE
+           MOVE SPACES TO CTL-KEY-CODE
+           MOVE WS-G-ITEM-COUNT TO CTL-ITEM-COUNT
+           MOVE WS-G-UNIT-COUNT TO CTL-UNIT-COUNT
+           MOVE WS-G-COST-VALUE-COUNT TO CTL-COST-VALUE-COUNT
+           MOVE WS-G-RETAIL-VALUE-COUNT TO CTL-RETAIL-VALUE-COUNT
+           WRITE CTL-TOTALS-RECORD
+
+           CLOSE CTL-TOTALS-FILE.
+
+       4930-WRITE-CTL-TOTALS-REGION.
+           OPEN EXTEND CTL-TOTALS-FILE.
+           IF CTL-NOT-FOUND
+              OPEN OUTPUT CTL-TOTALS-FILE
+           END-IF
+           IF NOT CTL-OK
+              DISPLAY '** CTL-TOTALS-FILE IS NOT OK **'
+              DISPLAY '** CTL-TOTALS-FILE: ' WS-CTL-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+
+           MOVE 'REPORT4' TO CTL-REPORT-ID
+           MOVE 'R' TO CTL-KEY-TYPE
+           MOVE WS-R-CODE TO CTL-KEY-CODE
+           MOVE WS-R-ITEM-COUNT TO CTL-ITEM-COUNT
+           MOVE WS-R-UNIT-COUNT TO CTL-UNIT-COUNT
+           MOVE WS-R-COST-VALUE-COUNT TO CTL-COST-VALUE-COUNT
+           MOVE WS-R-RETAIL-VALUE-COUNT TO CTL-RETAIL-VALUE-COUNT
+           WRITE CTL-TOTALS-RECORD
+
+           CLOSE CTL-TOTALS-FILE.
+
+       4940-WRITE-CTL-TOTALS-PARTNER.
+           OPEN EXTEND CTL-TOTALS-FILE.
+           IF CTL-NOT-FOUND
+              OPEN OUTPUT CTL-TOTALS-FILE
+           END-IF
+           IF NOT CTL-OK
+              DISPLAY '** CTL-TOTALS-FILE IS NOT OK **'
+              DISPLAY '** CTL-TOTALS-FILE: ' WS-CTL-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+
+           MOVE 'REPORT4' TO CTL-REPORT-ID
+           MOVE 'P' TO CTL-KEY-TYPE
+           MOVE WS-P-CODE TO CTL-KEY-CODE
+           MOVE WS-P-ITEM-COUNT TO CTL-ITEM-COUNT
+           MOVE WS-P-UNIT-COUNT TO CTL-UNIT-COUNT
+           MOVE WS-P-COST-VALUE-COUNT TO CTL-COST-VALUE-COUNT
+           MOVE WS-P-RETAIL-VALUE-COUNT TO CTL-RETAIL-VALUE-COUNT
+           WRITE CTL-TOTALS-RECORD
+
+           CLOSE CTL-TOTALS-FILE.
+
        5000-DISPLAY-HEADERS.
            MOVE WS-DISPLAY-DATE TO WS-H1-DATE
 
@@ -266,7 +552,9 @@
            DISPLAY WS-HEADER3-MSG
            DISPLAY WS-HEADER4-MSG
            DISPLAY WS-HEADER5-MSG
-           DISPLAY WS-HEADER6-MSG.
+           DISPLAY WS-HEADER6-MSG
+
+           MOVE 0 TO WS-LINE-COUNT.
 
        5100-DISPLAY-RECORDS.
            MOVE R-AREA TO WS-REC-AREA
@@ -276,7 +564,29 @@
            MOVE R-COST-VALUE TO WS-REC-COST-VALUE
            MOVE R-RETAIL-VALUE TO WS-REC-RETAIL-VALUE
 
-           DISPLAY WS-REC-OUT.
+           DISPLAY WS-REC-OUT
+
+           PERFORM 5150-WRITE-CSV-DETAIL
+
+           ADD 1 TO WS-LINE-COUNT.
+
+       5150-WRITE-CSV-DETAIL.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING R-AREA DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  R-BRANCH DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  R-ITEM DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-REC-UNITS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-REC-COST-VALUE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-REC-RETAIL-VALUE DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-OUT-RECORD
+           WRITE CSV-OUT-RECORD.
 
        5200-DISPLAY-REGION-TOTALS.
            MOVE WS-R-ITEM-COUNT TO WS-R-ITEMS
@@ -284,9 +594,31 @@
            MOVE WS-R-COST-VALUE-COUNT TO WS-R-COST-VALUES
            MOVE WS-R-RETAIL-VALUE-COUNT TO WS-R-RETAIL-VALUES
 
+           DISPLAY WS-REGION-TOTALS
+
+           PERFORM 5250-WRITE-CSV-REGION-TOTALS
+
+           PERFORM 4930-WRITE-CTL-TOTALS-REGION
+
            MOVE ZEROS TO WS-REGION-COUNTS
 
-           DISPLAY WS-REGION-TOTALS.
+           ADD 1 TO WS-LINE-COUNT.
+
+       5250-WRITE-CSV-REGION-TOTALS.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING WS-R-TEXT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-R-ITEMS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-R-UNITS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-R-COST-VALUES DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-R-RETAIL-VALUES DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-OUT-RECORD
+           WRITE CSV-OUT-RECORD.
 
        5300-DISPLAY-PARTNER-TOTALS.
            MOVE WS-P-ITEM-COUNT TO WS-P-ITEMS
@@ -294,9 +626,59 @@
            MOVE WS-P-COST-VALUE-COUNT TO WS-P-COST-VALUES
            MOVE WS-P-RETAIL-VALUE-COUNT TO WS-P-RETAIL-VALUES
 
+           DISPLAY WS-PARTNER-TOTALS
+
+           PERFORM 5350-WRITE-CSV-PARTNER-TOTALS
+
+           PERFORM 4940-WRITE-CTL-TOTALS-PARTNER
+
            MOVE ZEROS TO WS-PARTNER-COUNTS
 
-           DISPLAY WS-PARTNER-TOTALS.
+           ADD 1 TO WS-LINE-COUNT.
+
+       5350-WRITE-CSV-PARTNER-TOTALS.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING WS-P-TEXT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-P-ITEMS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-P-UNITS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-P-COST-VALUES DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-P-RETAIL-VALUES DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-OUT-RECORD
+           WRITE CSV-OUT-RECORD.
+
+       5400-DISPLAY-GRAND-TOTALS.
+           MOVE WS-G-ITEM-COUNT TO WS-G-ITEMS
+           MOVE WS-G-UNIT-COUNT TO WS-G-UNITS
+           MOVE WS-G-COST-VALUE-COUNT TO WS-G-COST-VALUES
+           MOVE WS-G-RETAIL-VALUE-COUNT TO WS-G-RETAIL-VALUES
+
+           DISPLAY WS-REPORT-TOTALS
+
+           PERFORM 5450-WRITE-CSV-GRAND-TOTALS
+
+           ADD 1 TO WS-LINE-COUNT.
+
+       5450-WRITE-CSV-GRAND-TOTALS.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING WS-G-TEXT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-G-ITEMS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-G-UNITS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-G-COST-VALUES DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-G-RETAIL-VALUES DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-OUT-RECORD
+           WRITE CSV-OUT-RECORD.
 
        6000-MOVE-CODES.
            IF WS-REP-IN-COUNT = 1
@@ -306,7 +688,19 @@
            MOVE WS-CUR-REGION TO WS-PREV-REGION
            MOVE R-REGION TO WS-CUR-REGION WS-H5-CODE
            MOVE WS-CUR-PARTNER TO WS-PREV-PARTNER
-           MOVE R-PARTNER TO WS-CUR-PARTNER WS-H4-CODE.
+           MOVE R-PARTNER TO WS-CUR-PARTNER WS-H4-CODE
+
+           IF WS-CUR-PARTNER IS NOT EQUAL TO WS-PREV-PARTNER
+              PERFORM 6050-LOOKUP-PARTNER-NAME
+           END-IF.
+
+       6050-LOOKUP-PARTNER-NAME.
+           SEARCH ALL PARTNER-TABLE-ENTRY
+              AT END
+                 MOVE 'UNKNOWN PARTNER' TO WS-H4-NAME
+              WHEN PT-CODE(PT) = WS-H4-CODE
+                 MOVE PT-NAME(PT) TO WS-H4-NAME
+           END-SEARCH.
 
        6100-CHECK-TOTALS.
            IF WS-CUR-PARTNER IS NOT EQUAL TO WS-PREV-PARTNER
@@ -328,29 +722,86 @@
 
        6200-INCREMENTS.
            PERFORM 6210-INCREMENT-REGIONS
-           PERFORM 6220-INCREMENT-PARTNERS.
+           PERFORM 6220-INCREMENT-PARTNERS
+           PERFORM 6230-INCREMENT-GRAND.
 
        6210-INCREMENT-REGIONS.
+           MOVE R-REGION TO WS-R-CODE
            ADD 1 TO WS-R-ITEM-COUNT
            ADD R-UNITS TO WS-R-UNIT-COUNT
            ADD R-COST-VALUE TO WS-R-COST-VALUE-COUNT
            ADD R-RETAIL-VALUE TO WS-R-RETAIL-VALUE-COUNT.
 
        6220-INCREMENT-PARTNERS.
+           MOVE R-PARTNER TO WS-P-CODE
            ADD 1 TO WS-P-ITEM-COUNT
            ADD R-UNITS TO WS-P-UNIT-COUNT
            ADD R-COST-VALUE TO WS-P-COST-VALUE-COUNT
            ADD R-RETAIL-VALUE TO WS-P-RETAIL-VALUE-COUNT.
 
+       6230-INCREMENT-GRAND.
+           ADD 1 TO WS-G-ITEM-COUNT
+           ADD R-UNITS TO WS-G-UNIT-COUNT
+           ADD R-COST-VALUE TO WS-G-COST-VALUE-COUNT
+           ADD R-RETAIL-VALUE TO WS-G-RETAIL-VALUE-COUNT.
+
        6300-CHECK-PAGE-COUNT.
-            IF FUNCTION MOD(WS-REP-IN-COUNT, WS-MAX-RECS-PAGE) = 0
+            IF WS-LINE-COUNT >= WS-MAX-RECS-PAGE
                ADD 1 TO WS-PAGE-COUNT
                DISPLAY ' '
                DISPLAY ' '
                PERFORM 5000-DISPLAY-HEADERS
             END-IF.
 
+       6500-EDIT-CHECK-REP-IN.
+           MOVE 'Y' TO WS-RECORD-VALID
+           IF R-ITEM = SPACES OR R-ITEM = LOW-VALUES
+              OR R-UNITS NOT NUMERIC
+              OR R-COST-VALUE NOT NUMERIC
+              OR R-RETAIL-VALUE NOT NUMERIC
+              MOVE 'N' TO WS-RECORD-VALID
+           ELSE
+              IF R-COST-VALUE > R-RETAIL-VALUE
+                 MOVE 'N' TO WS-RECORD-VALID
+              END-IF
+           END-IF
+           IF NOT RECORD-VALID
+              ADD 1 TO WS-EDIT-EXCEPTION-COUNT
+              DISPLAY '** REP-IN RECORD FAILED EDIT CHECK **'
+              DISPLAY '** REP-IN: ' REPIN-RECORD
+              PERFORM 6550-WRITE-REP-IN-EXC
+           END-IF.
+
+       6550-WRITE-REP-IN-EXC.
+           MOVE REPIN-RECORD TO REP-IN-EXC-RECORD
+           WRITE REP-IN-EXC-RECORD.
+
+       6400-CROSS-CHECK-TOTALS.
+           OPEN INPUT CTL-TOTALS-FILE.
+           IF CTL-NOT-FOUND
+              DISPLAY '** CTLTOTS NOT FOUND - SKIPPING CROSS-CHECK **'
+           ELSE
+              PERFORM 6410-READ-CTL-TOTALS UNTIL CTL-EOF
+              CLOSE CTL-TOTALS-FILE
+           END-IF.
+
+       6410-READ-CTL-TOTALS.
+           READ CTL-TOTALS-FILE
+           IF CTL-OK
+              IF CTL-REPORT-ID = 'REPORT1' AND CTL-KEY-GRAND
+                 IF CTL-ITEM-COUNT NOT = WS-G-ITEM-COUNT
+                    OR CTL-UNIT-COUNT NOT = WS-G-UNIT-COUNT
+                    OR CTL-COST-VALUE-COUNT NOT =
+                       WS-G-COST-VALUE-COUNT
+                    OR CTL-RETAIL-VALUE-COUNT NOT =
+                       WS-G-RETAIL-VALUE-COUNT
+                    DISPLAY '** WARNING: REPORT4 TOTALS DO NOT MATCH '
+                       'REPORT1 **'
+                 END-IF
+              END-IF
+           END-IF.
+
        9999-ABEND.
            DISPLAY 'PROGRAM ENDED'.
            MOVE 16 TO RETURN-CODE.
-           STOP RUN.
\ No newline at end of file
+           GOBACK.
