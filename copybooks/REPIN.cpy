@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      *  Copybook    : REPIN                                          *
+      *                                                                *
+      *  Function    : SHARED RECORD LAYOUT FOR THE REP1IN/REP4IN/     *
+      *                REP5IN EXTRACT FILES READ BY REPORT1, REPORT4   *
+      *                AND REPORT5.                                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      * Date         Programmer      Description of change             *
+      * ----------  ---------------  --------------------------------- *
+      *----------------------------------------------------------------*
+       01 REPIN-RECORD.
+          05 R-KEY.
+             10 R-PARTNER                  PIC X(2).
+             10 R-REGION                   PIC X(02).
+             10 R-AREA                     PIC X(03).
+             10 R-BRANCH                   PIC X(04).
+             10 R-ITEM                     PIC X(06).
+          05 R-UNITS                       PIC 9(05).
+          05 R-COST-VALUE                  PIC 9(05)V99.
+          05 R-RETAIL-VALUE                PIC 9(05)V99.
