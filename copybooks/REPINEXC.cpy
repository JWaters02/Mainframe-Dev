@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      *  Copybook    : REPINEXC                                       *
+      *                                                                *
+      *  Function    : RECORD LAYOUT FOR THE REPnIN EDIT-CHECK         *
+      *                EXCEPTIONS FILES - ONE RECORD PER REP1IN/       *
+      *                REP4IN/REP5IN DETAIL REJECTED BY 6500-EDIT-     *
+      *                CHECK-REP-IN, IN THE SAME LAYOUT AS REPIN.      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      * Date         Programmer      Description of change             *
+      * ----------  ---------------  --------------------------------- *
+      *----------------------------------------------------------------*
+       01 REP-IN-EXC-RECORD.
+          05 REXC-KEY.
+             10 REXC-PARTNER               PIC X(2).
+             10 REXC-REGION                PIC X(02).
+             10 REXC-AREA                  PIC X(03).
+             10 REXC-BRANCH                PIC X(04).
+             10 REXC-ITEM                  PIC X(06).
+          05 REXC-UNITS                    PIC 9(05).
+          05 REXC-COST-VALUE               PIC 9(05)V99.
+          05 REXC-RETAIL-VALUE             PIC 9(05)V99.
