@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      *  Copybook    : BRANCHR                                        *
+      *                                                                *
+      *  Function    : SHARED RECORD LAYOUT FOR THE BRANCHES INDEXED  *
+      *                MASTER FILE READ BY EX6 AND BY THE BRCHINQ     *
+      *                ONLINE INQUIRY.                                *
+      *                                                                *
+      *----------------------------------------------------------------*
+      * Date         Programmer      Description of change             *
+      * ----------  ---------------  --------------------------------- *
+      *----------------------------------------------------------------*
+       01 BRANCH-RECORD.
+          05 BRANCH-NO                     PIC X(4).
+          05 BRANCH-DESC                   PIC X(30).
+          05 BRANCH-REGION                 PIC X(02).
+          05 BRANCH-MANAGER                PIC X(20).
+          05 BRANCH-PHONE                  PIC X(12).
