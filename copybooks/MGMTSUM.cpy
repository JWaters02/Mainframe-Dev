@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      *  Copybook    : MGMTSUM                                        *
+      *                                                                *
+      *  Function    : SHARED RECORD LAYOUT FOR THE MGMTSUM CONTROL    *
+      *                FILE - EACH JOB STEP THAT FEEDS THE PERIOD-END  *
+      *                MANAGEMENT REPORT APPENDS ONE OF THESE RECORDS  *
+      *                CARRYING ITS OWN KEY COUNTERS.                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      * Date         Programmer      Description of change             *
+      * ----------  ---------------  --------------------------------- *
+      *----------------------------------------------------------------*
+       01 MGMTSUM-RECORD.
+          05 MS-PROGRAM-ID              PIC X(08).
+          05 MS-COUNTER-1-LABEL         PIC X(20).
+          05 MS-COUNTER-1-VALUE         PIC 9(07).
+          05 MS-COUNTER-2-LABEL         PIC X(20).
+          05 MS-COUNTER-2-VALUE         PIC 9(07).
+          05 MS-COUNTER-3-LABEL         PIC X(20).
+          05 MS-COUNTER-3-VALUE         PIC 9(07).
