@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      *  Copybook    : REPHIST                                        *
+      *                                                                *
+      *  Function    : RECORD LAYOUT FOR THE REPHIST ROLLING HISTORY  *
+      *                FILE - ONE RECORD PER REP1IN DETAIL EVER READ  *
+      *                BY REPORT1, DATE-STAMPED, FOR TREND REPORTING. *
+      *                                                                *
+      *----------------------------------------------------------------*
+      * Date         Programmer      Description of change             *
+      * ----------  ---------------  --------------------------------- *
+      *----------------------------------------------------------------*
+       01 HISTORY-RECORD.
+          05 HIST-DATE                     PIC 9(08).
+          05 HIST-KEY.
+             10 HIST-PARTNER                PIC X(2).
+             10 HIST-REGION                 PIC X(02).
+             10 HIST-AREA                   PIC X(03).
+             10 HIST-BRANCH                 PIC X(04).
+             10 HIST-ITEM                   PIC X(06).
+          05 HIST-UNITS                     PIC 9(05).
+          05 HIST-COST-VALUE                PIC 9(05)V99.
+          05 HIST-RETAIL-VALUE              PIC 9(05)V99.
