@@ -10,6 +10,14 @@
        FILE-CONTROL.
            SELECT REP-IN ASSIGN TO REP1IN
            FILE STATUS IS WS-REP-IN-STATUS.
+           SELECT PRINT-OUT ASSIGN TO REP1PRT
+           FILE STATUS IS WS-PRINT-OUT-STATUS.
+           SELECT CTL-TOTALS-FILE ASSIGN TO CTLTOTS
+           FILE STATUS IS WS-CTL-STATUS.
+           SELECT REP-HISTORY ASSIGN TO REPHIST
+           FILE STATUS IS WS-HIST-STATUS.
+           SELECT REP-IN-EXC ASSIGN TO REP1EXC
+           FILE STATUS IS WS-REP-EXC-STATUS.
       *
        DATA DIVISION.
       *
@@ -19,16 +27,41 @@
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
            RECORD CONTAINS 36 CHARACTERS.
-       01 REPIN-RECORD.
-          05 R-KEY.
-             10 R-PARTNER                  PIC X(2).
-             10 R-REGION                   PIC X(02).
-             10 R-AREA                     PIC X(03).
-             10 R-BRANCH                   PIC X(04).
-             10 R-ITEM                     PIC X(06).
-          05 R-UNITS                       PIC 9(05).
-          05 R-COST-VALUE                  PIC 9(05)V99.
-          05 R-RETAIL-VALUE                PIC 9(05)V99.
+           COPY REPIN.
+      *
+       FD PRINT-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 92 CHARACTERS.
+       01 PRINT-OUT-RECORD                 PIC X(92).
+      *
+       FD CTL-TOTALS-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 51 CHARACTERS.
+       01 CTL-TOTALS-RECORD.
+          05 CTL-REPORT-ID                 PIC X(08).
+          05 CTL-KEY-TYPE                  PIC X(01).
+             88 CTL-KEY-GRAND              VALUE 'G'.
+             88 CTL-KEY-REGION             VALUE 'R'.
+             88 CTL-KEY-PARTNER            VALUE 'P'.
+          05 CTL-KEY-CODE                  PIC X(02).
+          05 CTL-ITEM-COUNT                PIC 9(09).
+          05 CTL-UNIT-COUNT                PIC 9(09).
+          05 CTL-COST-VALUE-COUNT          PIC 9(09)V99.
+          05 CTL-RETAIL-VALUE-COUNT        PIC 9(09)V99.
+      *
+       FD REP-HISTORY
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 44 CHARACTERS.
+           COPY REPHIST.
+      *
+       FD REP-IN-EXC
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 36 CHARACTERS.
+           COPY REPINEXC.
       *
        WORKING-STORAGE SECTION.
       *
@@ -60,13 +93,24 @@
              10 WS-R-RETAIL-VALUE           PIC Z(04)9V99.
              10 FILLER                      PIC X(3).
       *
+      * Constants...
+      *
+       01 WS-MAX-RECS-PAGE                  PIC 99      VALUE 20.
+      *
       * Counters...
       *
-       01 WS-PAGE-COUNT                     PIC 9       VALUE 1.
+       01 WS-PAGE-COUNT                     PIC 99      VALUE 1.
+       01 WS-LINE-COUNT                     PIC 99      VALUE 0.
        01 WS-REP-IN-COUNT                   PIC 9(9).
        01 WS-UNIT-COUNT                     PIC 9(9).
        01 WS-COST-VALUE-COUNT               PIC 9(9).
        01 WS-RETAIL-VALUE-COUNT             PIC 9(9).
+       01 WS-EDIT-EXCEPTION-COUNT           PIC 9(9)    VALUE 0.
+      *
+      * Flags...
+      *
+       01 WS-RECORD-VALID                   PIC X       VALUE 'Y'.
+          88 RECORD-VALID                   VALUE 'Y'.
       *
       * Messages...
       *
@@ -77,11 +121,11 @@
              10 FILLER                      PIC XX      VALUE SPACES.
              10 WS-H1-DATE                  PIC X(10)   VALUE
                 'DD/MM/CCYY'.
-             10 FILLER                      PIC X(59)   VALUE SPACES.
+             10 FILLER                      PIC X(58)   VALUE SPACES.
              10 WS-H1-PAGE                  PIC X(4)    VALUE
                 'PAGE'.
              10 FILLER                      PIC X(5)    VALUE SPACES.
-             10 WS-H1-PAGE-NUM              PIC 9       VALUE 1.
+             10 WS-H1-PAGE-NUM              PIC 99      VALUE 1.
           05 WS-HEADER2-MSG.
              10 FILLER                      PIC X(28)   VALUE SPACES.
              10 WS-H2-TITLE                 PIC X(41)   VALUE
@@ -133,6 +177,17 @@
           88 REP-IN-OK                      VALUE "00".
           88 REP-IN-EOF                     VALUE "10".
           88 REP-IN-VALID                   VALUE "00", "10".
+       01 WS-PRINT-OUT-STATUS               PIC X(2).
+          88 PRINT-OUT-OK                   VALUE "00".
+          88 PRINT-OUT-VALID                VALUE "00", "10".
+       01 WS-CTL-STATUS                     PIC X(2).
+          88 CTL-OK                         VALUE "00".
+          88 CTL-VALID                      VALUE "00", "10".
+       01 WS-HIST-STATUS                    PIC X(2).
+          88 HIST-OK                        VALUE "00".
+          88 HIST-NOT-FOUND                 VALUE "35".
+       01 WS-REP-EXC-STATUS                 PIC X(2).
+          88 REP-EXC-OK                     VALUE "00".
       *
        PROCEDURE DIVISION.
       *
@@ -143,7 +198,7 @@
 
            PERFORM 3000-END-PROCESS
 
-           STOP RUN.
+           GOBACK.
 
        1000-INITIAL-PROCESS.
            INITIALIZE WS-VARIABLES
@@ -152,17 +207,40 @@
 
            PERFORM 4000-OPEN-REP-IN
 
+           PERFORM 4300-OPEN-PRINT-OUT
+
+           PERFORM 4950-OPEN-REP-HISTORY
+
+           PERFORM 4600-OPEN-REP-IN-EXC
+
+           PERFORM 4100-READ-REP-IN
+
            PERFORM 5000-DISPLAY-HEADERS.
 
        2000-MAIN-PROCESS.
-           PERFORM 4100-READ-REP-IN
+           IF REP-IN-OK
+              PERFORM 6300-CHECK-PAGE-COUNT
 
-           PERFORM 5100-DISPLAY-RECORDS.
+              PERFORM 5100-DISPLAY-RECORDS
+           END-IF
+
+           PERFORM 4100-READ-REP-IN.
 
        3000-END-PROCESS.
            PERFORM 4200-CLOSE-REP-IN
 
-           PERFORM 5200-DISPLAY-TOTALS.
+           PERFORM 5200-DISPLAY-TOTALS
+
+           PERFORM 4400-CLOSE-PRINT-OUT
+
+           PERFORM 4500-WRITE-CTL-TOTALS
+
+           PERFORM 4960-CLOSE-REP-HISTORY
+
+           PERFORM 4650-CLOSE-REP-IN-EXC
+
+           DISPLAY 'REP-IN RECORDS FAILING EDIT CHECKS: '
+              WS-EDIT-EXCEPTION-COUNT.
 
        4000-OPEN-REP-IN.
            OPEN INPUT REP-IN.
@@ -181,14 +259,54 @@
                   PERFORM 9999-ABEND
                ELSE
                   IF REP-IN-OK
-                     ADD 1 TO WS-REP-IN-COUNT
-                     ADD R-UNITS TO WS-UNIT-COUNT
-                     ADD R-COST-VALUE TO WS-COST-VALUE-COUNT
-                     ADD R-RETAIL-VALUE TO WS-RETAIL-VALUE-COUNT
+                     PERFORM 6500-EDIT-CHECK-REP-IN
+                     IF RECORD-VALID
+                        ADD 1 TO WS-REP-IN-COUNT
+                        ADD R-UNITS TO WS-UNIT-COUNT
+                        ADD R-COST-VALUE TO WS-COST-VALUE-COUNT
+                        ADD R-RETAIL-VALUE TO WS-RETAIL-VALUE-COUNT
+                     END-IF
                   END-IF
                END-IF
            END-IF.
 
+       6500-EDIT-CHECK-REP-IN.
+           MOVE 'Y' TO WS-RECORD-VALID
+           IF R-ITEM = SPACES OR R-ITEM = LOW-VALUES
+              OR R-UNITS NOT NUMERIC
+              OR R-COST-VALUE NOT NUMERIC
+              OR R-RETAIL-VALUE NOT NUMERIC
+              MOVE 'N' TO WS-RECORD-VALID
+           ELSE
+              IF R-COST-VALUE > R-RETAIL-VALUE
+                 MOVE 'N' TO WS-RECORD-VALID
+              END-IF
+           END-IF
+           IF NOT RECORD-VALID
+              ADD 1 TO WS-EDIT-EXCEPTION-COUNT
+              DISPLAY '** REP-IN RECORD FAILED EDIT CHECK **'
+              DISPLAY '** REP-IN: ' REPIN-RECORD
+              PERFORM 6550-WRITE-REP-IN-EXC
+           END-IF.
+
+       6550-WRITE-REP-IN-EXC.
+           MOVE REPIN-RECORD TO REP-IN-EXC-RECORD
+           WRITE REP-IN-EXC-RECORD.
+
+       4600-OPEN-REP-IN-EXC.
+           OPEN OUTPUT REP-IN-EXC.
+           IF NOT REP-EXC-OK
+              DISPLAY '** REP-IN-EXC FILE IS NOT OK **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4650-CLOSE-REP-IN-EXC.
+           CLOSE REP-IN-EXC.
+           IF NOT REP-EXC-OK
+              DISPLAY '** COULD NOT CLOSE REP-IN-EXC **'
+              PERFORM 9999-ABEND
+           END-IF.
+
        4200-CLOSE-REP-IN.
            CLOSE REP-IN.
            IF NOT REP-IN-OK
@@ -196,6 +314,58 @@
               PERFORM 9999-ABEND
            END-IF.
 
+       4300-OPEN-PRINT-OUT.
+           OPEN OUTPUT PRINT-OUT.
+           IF NOT PRINT-OUT-OK
+              DISPLAY '** PRINT-OUT FILE IS NOT OK **'
+              DISPLAY '** PRINT-OUT: ' WS-PRINT-OUT-STATUS
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4400-CLOSE-PRINT-OUT.
+           CLOSE PRINT-OUT.
+           IF NOT PRINT-OUT-OK
+              DISPLAY '** COULD NOT CLOSE PRINT-OUT **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4500-WRITE-CTL-TOTALS.
+           OPEN OUTPUT CTL-TOTALS-FILE.
+           IF NOT CTL-OK
+              DISPLAY '** CTL-TOTALS-FILE IS NOT OK **'
+              DISPLAY '** CTL-TOTALS-FILE: ' WS-CTL-STATUS
+              PERFORM 9999-ABEND
+           END-IF
+
+           MOVE 'REPORT1' TO CTL-REPORT-ID
+           MOVE 'G' TO CTL-KEY-TYPE
+           MOVE SPACES TO CTL-KEY-CODE
+           MOVE WS-REP-IN-COUNT TO CTL-ITEM-COUNT
+           MOVE WS-UNIT-COUNT TO CTL-UNIT-COUNT
+           MOVE WS-COST-VALUE-COUNT TO CTL-COST-VALUE-COUNT
+           MOVE WS-RETAIL-VALUE-COUNT TO CTL-RETAIL-VALUE-COUNT
+           WRITE CTL-TOTALS-RECORD
+
+           CLOSE CTL-TOTALS-FILE.
+
+       4950-OPEN-REP-HISTORY.
+           OPEN EXTEND REP-HISTORY.
+           IF HIST-NOT-FOUND
+              OPEN OUTPUT REP-HISTORY
+           END-IF
+           IF NOT HIST-OK
+              DISPLAY '** REP-HISTORY FILE IS NOT OK **'
+              DISPLAY '** REP-HISTORY: ' WS-HIST-STATUS
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4960-CLOSE-REP-HISTORY.
+           CLOSE REP-HISTORY.
+           IF NOT HIST-OK
+              DISPLAY '** COULD NOT CLOSE REP-HISTORY **'
+              PERFORM 9999-ABEND
+           END-IF.
+
        5000-DISPLAY-HEADERS.
            ACCEPT WS-DATE FROM DATE
            MOVE WS-DATE-YY TO WS-DISP-DATE-YY
@@ -206,32 +376,67 @@
 
            MOVE WS-PAGE-COUNT TO WS-H1-PAGE-NUM
 
-           DISPLAY WS-HEADER1-MSG
-           DISPLAY WS-HEADER2-MSG
-           DISPLAY WS-HEADER3-MSG
-           DISPLAY WS-HEADER4-MSG.
+           MOVE WS-HEADER1-MSG TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+           MOVE WS-HEADER2-MSG TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+           MOVE WS-HEADER3-MSG TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+           MOVE WS-HEADER4-MSG TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+
+           MOVE 0 TO WS-LINE-COUNT.
 
        5100-DISPLAY-RECORDS.
-           MOVE R-PARTNER TO WS-R-PARTNER 
+           MOVE R-PARTNER TO WS-R-PARTNER
            MOVE R-REGION TO WS-R-REGION
-           MOVE R-AREA TO WS-R-AREA 
+           MOVE R-AREA TO WS-R-AREA
            MOVE R-BRANCH TO WS-R-BRANCH
-           MOVE R-ITEM TO WS-R-ITEM 
-           MOVE R-UNITS TO WS-R-UNITS 
-           MOVE R-COST-VALUE TO WS-R-COST-VALUE 
+           MOVE R-ITEM TO WS-R-ITEM
+           MOVE R-UNITS TO WS-R-UNITS
+           MOVE R-COST-VALUE TO WS-R-COST-VALUE
            MOVE R-RETAIL-VALUE TO WS-R-RETAIL-VALUE
 
-           DISPLAY WS-REC-OUT.
-           
+           MOVE WS-REC-OUT TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD
+
+           IF RECORD-VALID
+              PERFORM 5150-WRITE-HISTORY-RECORD
+           END-IF
+
+           ADD 1 TO WS-LINE-COUNT.
+
+       5150-WRITE-HISTORY-RECORD.
+           MOVE WS-DATE TO HIST-DATE
+           MOVE R-PARTNER TO HIST-PARTNER
+           MOVE R-REGION TO HIST-REGION
+           MOVE R-AREA TO HIST-AREA
+           MOVE R-BRANCH TO HIST-BRANCH
+           MOVE R-ITEM TO HIST-ITEM
+           MOVE R-UNITS TO HIST-UNITS
+           MOVE R-COST-VALUE TO HIST-COST-VALUE
+           MOVE R-RETAIL-VALUE TO HIST-RETAIL-VALUE
+           WRITE HISTORY-RECORD.
+
        5200-DISPLAY-TOTALS.
            MOVE WS-REP-IN-COUNT TO WS-ITEMS
            MOVE WS-UNIT-COUNT TO WS-UNITS
            MOVE WS-COST-VALUE-COUNT TO WS-COST-VALUES
            MOVE WS-RETAIL-VALUE-COUNT TO WS-RETAIL-VALUES.
 
-           DISPLAY WS-TOTALS.
+           MOVE WS-TOTALS TO PRINT-OUT-RECORD
+           WRITE PRINT-OUT-RECORD.
+
+       6300-CHECK-PAGE-COUNT.
+            IF WS-LINE-COUNT >= WS-MAX-RECS-PAGE
+               ADD 1 TO WS-PAGE-COUNT
+               MOVE SPACES TO PRINT-OUT-RECORD
+               WRITE PRINT-OUT-RECORD
+               WRITE PRINT-OUT-RECORD
+               PERFORM 5000-DISPLAY-HEADERS
+            END-IF.
 
        9999-ABEND.
            DISPLAY 'PROGRAM ENDED'.
            MOVE 16 TO RETURN-CODE.
-           STOP RUN.
\ No newline at end of file
+           GOBACK.
