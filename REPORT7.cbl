@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   REPORT7.
+       AUTHOR.       Joshua Waters.
+       DATE-WRITTEN. 09/08/26.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *  Project     : REPORT 7                                        *
+      *                                                                *
+      *  Function    : PULL THE MGMTSUM CONTROL RECORDS WRITTEN BY     *
+      *                EX3, EX4, EX5 AND EX6 TOGETHER INTO ONE          *
+      *                CONSOLIDATED PERIOD-END MANAGEMENT SUMMARY.     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      * Date         Programmer      Description of change             *
+      * ----------  ---------------  --------------------------------- *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT MGMTSUM-IN ASSIGN TO MGMTSUM
+           FILE STATUS IS WS-MGMTSUM-IN-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD MGMTSUM-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 89 CHARACTERS.
+           COPY MGMTSUM.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      * Variables...
+      *
+       01 WS-DATE                           PIC 9(8).
+       01 WS-DATE-RED REDEFINES WS-DATE.
+          05 WS-DATE-CC                     PIC 99.
+          05 WS-DATE-YY                     PIC 99.
+          05 WS-DATE-MM                     PIC 99.
+          05 WS-DATE-DD                     PIC 99.
+      *
+      * Counters...
+      *
+       01 WS-MGMTSUM-IN-COUNT               PIC 9(3)    VALUE 0.
+      *
+      * Messages...
+      *
+       01 WS-MESSAGES.
+          05 WS-HEADER1-MSG.
+             10 WS-H1-TAG                   PIC X(30)   VALUE
+                'PERIOD-END MANAGEMENT SUMMARY'.
+             10 FILLER                      PIC X(30)   VALUE SPACES.
+             10 WS-H1-DATE                  PIC X(10)   VALUE
+                'DD/MM/CCYY'.
+          05 WS-HEADER2-MSG.
+             10 FILLER                      PIC X(70)   VALUE SPACES.
+          05 WS-PROGRAM-LINE.
+             10 WS-PL-TEXT                  PIC X(11)   VALUE
+                'JOB STEP: '.
+             10 WS-PL-PROGRAM               PIC X(08).
+          05 WS-COUNTER-LINE.
+             10 FILLER                      PIC X(4)    VALUE SPACES.
+             10 WS-CL-LABEL                 PIC X(20).
+             10 FILLER                      PIC X(4)    VALUE SPACES.
+             10 WS-CL-VALUE                 PIC Z(6)9.
+          05 WS-NO-DATA-MSG                 PIC X(40)   VALUE
+             'NO SUMMARY RECORDS FOUND FOR THIS RUN'.
+          05 WS-DISPLAY-DATE.
+             10 WS-DISP-DATE-DD             PIC XX.
+             10 FILLER                      PIC X       VALUE '/'.
+             10 WS-DISP-DATE-MM             PIC XX.
+             10 FILLER                      PIC X       VALUE '/'.
+             10 WS-DISP-DATE-CC             PIC XX.
+             10 WS-DISP-DATE-YY             PIC XX.
+      *
+      * Flags...
+      *
+       01 WS-MGMTSUM-IN-STATUS              PIC X(2).
+          88 MGMTSUM-IN-OK                  VALUE "00".
+          88 MGMTSUM-IN-EOF                 VALUE "10".
+          88 MGMTSUM-IN-VALID                VALUE "00", "10".
+      *
+       PROCEDURE DIVISION.
+      *
+       PROGRAM-CONTROL.
+           PERFORM 1000-INITIAL-PROCESS
+
+           PERFORM 2000-MAIN-PROCESS UNTIL MGMTSUM-IN-EOF
+
+           PERFORM 3000-END-PROCESS
+
+           GOBACK.
+
+       1000-INITIAL-PROCESS.
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-DATE-YY TO WS-DISP-DATE-YY
+           MOVE WS-DATE-MM TO WS-DISP-DATE-MM
+           MOVE WS-DATE-DD TO WS-DISP-DATE-DD
+           MOVE WS-DATE-CC TO WS-DISP-DATE-CC
+           MOVE WS-DISPLAY-DATE TO WS-H1-DATE
+
+           PERFORM 4000-OPEN-MGMTSUM-IN
+
+           DISPLAY WS-HEADER1-MSG
+           DISPLAY WS-HEADER2-MSG
+
+           PERFORM 4100-READ-MGMTSUM-IN.
+
+       2000-MAIN-PROCESS.
+           IF MGMTSUM-IN-OK
+              ADD 1 TO WS-MGMTSUM-IN-COUNT
+              PERFORM 5000-DISPLAY-SUMMARY
+           END-IF
+
+           PERFORM 4100-READ-MGMTSUM-IN.
+
+       3000-END-PROCESS.
+           IF WS-MGMTSUM-IN-COUNT = 0
+              DISPLAY WS-NO-DATA-MSG
+           END-IF
+
+           PERFORM 4200-CLOSE-MGMTSUM-IN.
+
+       4000-OPEN-MGMTSUM-IN.
+           OPEN INPUT MGMTSUM-IN.
+           IF NOT MGMTSUM-IN-OK
+              DISPLAY '** MGMTSUM-IN FILE IS NOT OK **'
+              DISPLAY '** MGMTSUM-IN: ' WS-MGMTSUM-IN-STATUS
+              PERFORM 9999-ABEND
+           END-IF.
+
+       4100-READ-MGMTSUM-IN.
+           IF NOT MGMTSUM-IN-EOF
+               READ MGMTSUM-IN
+               IF NOT MGMTSUM-IN-OK AND NOT MGMTSUM-IN-EOF
+                  DISPLAY '** MGMTSUM-IN FILE IS NOT OK **'
+                  DISPLAY '** READ MGMTSUM-IN: ' MGMTSUM-RECORD
+                  PERFORM 9999-ABEND
+               END-IF
+           END-IF.
+
+       4200-CLOSE-MGMTSUM-IN.
+           CLOSE MGMTSUM-IN.
+           IF NOT MGMTSUM-IN-OK
+              DISPLAY '** COULD NOT CLOSE MGMTSUM-IN **'
+              PERFORM 9999-ABEND
+           END-IF.
+
+       5000-DISPLAY-SUMMARY.
+           MOVE MS-PROGRAM-ID TO WS-PL-PROGRAM
+           DISPLAY WS-PROGRAM-LINE
+
+           MOVE MS-COUNTER-1-LABEL TO WS-CL-LABEL
+           MOVE MS-COUNTER-1-VALUE TO WS-CL-VALUE
+           DISPLAY WS-COUNTER-LINE
+
+           IF MS-COUNTER-2-LABEL NOT = SPACES
+              MOVE MS-COUNTER-2-LABEL TO WS-CL-LABEL
+              MOVE MS-COUNTER-2-VALUE TO WS-CL-VALUE
+              DISPLAY WS-COUNTER-LINE
+           END-IF
+
+           IF MS-COUNTER-3-LABEL NOT = SPACES
+              MOVE MS-COUNTER-3-LABEL TO WS-CL-LABEL
+              MOVE MS-COUNTER-3-VALUE TO WS-CL-VALUE
+              DISPLAY WS-COUNTER-LINE
+           END-IF
+
+           DISPLAY WS-HEADER2-MSG.
+
+       9999-ABEND.
+           DISPLAY 'PROGRAM ENDED'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
