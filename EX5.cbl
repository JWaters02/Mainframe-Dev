@@ -10,7 +10,12 @@
        FILE-CONTROL.
            SELECT FILEIN ASSIGN TO SORTOUT
            FILE STATUS IS WS-INPUT-STATUS.
+           SELECT PARM-IN ASSIGN TO PARMIN
+           FILE STATUS IS WS-PARM-IN-STATUS.
            SELECT FILEOUT ASSIGN TO CDOUT.
+           SELECT FILEOUT-LOW ASSIGN TO CDOUTLOW.
+           SELECT MGMTSUM-OUT ASSIGN TO MGMTSUM
+           FILE STATUS IS WS-MGMTSUM-STATUS.
 
        DATA DIVISION.
 
@@ -28,6 +33,17 @@
            05 PRICE                          PIC 9(3)V99.
            05 QUANTITY                       PIC 9(3).
 
+       FD PARM-IN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 19 CHARACTERS.
+       01 PARM-IN-RECORD.
+           05 PARM-QUANTITY-THRESHOLD        PIC 9(3).
+           05 PARM-PARTNER-CODE              PIC X(2).
+           05 PARM-BRANCH                    PIC X(4).
+           05 PARM-PRICE-LOW                 PIC 9(3)V99.
+           05 PARM-PRICE-HIGH                PIC 9(3)V99.
+
        FD FILEOUT
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F
@@ -39,6 +55,28 @@
            05 BRANCH-OUT                     PIC X(4).
            05 PRICE-OUT                      PIC 9(3)V99.
            05 QUANTITY-OUT                   PIC 9(3).
+       01 FILEOUT-TRAILER-RECORD.
+           05 TRAILER-ID                     PIC X(6).
+           05 TRAILER-RECORD-COUNT           PIC 9(9).
+           05 TRAILER-QUANTITY-SUM           PIC 9(7).
+
+       FD FILEOUT-LOW
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 22 CHARACTERS.
+       01 FILEOUT-LOW-RECORD.
+           05 ITEM-LOW-OUT                   PIC X(6).
+           05 OPTION-LOW-OUT                 PIC X(2).
+           05 PARTNER-CODE-LOW-OUT           PIC X(2).
+           05 BRANCH-LOW-OUT                 PIC X(4).
+           05 PRICE-LOW-OUT                  PIC 9(3)V99.
+           05 QUANTITY-LOW-OUT               PIC 9(3).
+
+       FD MGMTSUM-OUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 89 CHARACTERS.
+           COPY MGMTSUM.
 
        WORKING-STORAGE SECTION.
 
@@ -46,29 +84,141 @@
            88 INPUT-OK                       VALUE "00".
            88 INPUT-EOF                      VALUE "10".
            88 INPUT-VALID                    VALUE "00", "10".
+       01 WS-PARM-IN-STATUS                  PIC X(2).
+           88 PARM-IN-OK                     VALUE "00".
+           88 PARM-IN-EOF                    VALUE "10".
+           88 PARM-IN-NOT-FOUND              VALUE "35".
        01 WS-EOF-POINT                       PIC X VALUE 'N'.
        01 WS-COUNT-RECORDS                   PIC 9(5) VALUE 0.
        01 WS-COUNT-WRITTEN                   PIC 9(5) VALUE 0.
+       01 WS-COUNT-WRITTEN-LOW               PIC 9(5) VALUE 0.
+       01 WS-QUANTITY-THRESHOLD              PIC 9(3) VALUE 100.
+       01 WS-PARM-PARTNER-CODE               PIC X(2) VALUE SPACES.
+       01 WS-PARM-BRANCH                     PIC X(4) VALUE SPACES.
+       01 WS-PARM-PRICE-LOW                  PIC 9(3)V99 VALUE 0.
+       01 WS-PARM-PRICE-HIGH                 PIC 9(3)V99 VALUE 0.
+       01 WS-FILTER-MATCH                    PIC X VALUE 'Y'.
+           88 FILTER-MATCH                   VALUE 'Y'.
+       01 WS-QUANTITY-MATCH                  PIC X VALUE 'Y'.
+           88 QUANTITY-MATCH                 VALUE 'Y'.
+       01 WS-SUM-QUANTITY-WRITTEN            PIC 9(7) VALUE 0.
+       01 WS-MGMTSUM-STATUS                  PIC X(2).
+           88 MGMTSUM-OK                     VALUE "00".
+           88 MGMTSUM-NOT-FOUND              VALUE "35".
 
        PROCEDURE DIVISION.
 
        PROGRAM-CONTROL.
+           PERFORM READ-PARM-IN
+
            OPEN INPUT FILEIN
-                OUTPUT FILEOUT.
+                OUTPUT FILEOUT
+                OUTPUT FILEOUT-LOW.
            PERFORM READ-DATA UNTIL WS-EOF-POINT = 'Y'.
+
+           PERFORM WRITE-FILEOUT-TRAILER.
+
            CLOSE FILEIN
-                 FILEOUT.
+                 FILEOUT
+                 FILEOUT-LOW.
 
            DISPLAY 'ALL RECORDS: ' WS-COUNT-RECORDS.
            DISPLAY 'ALL WRITTEN RECORDS: ' WS-COUNT-WRITTEN.
+           DISPLAY 'ALL LOW RECORDS: ' WS-COUNT-WRITTEN-LOW.
 
-           STOP RUN.
+           PERFORM WRITE-MGMTSUM.
+
+           GOBACK.
+
+       WRITE-FILEOUT-TRAILER.
+           MOVE 'TRAILR' TO TRAILER-ID
+           MOVE WS-COUNT-WRITTEN TO TRAILER-RECORD-COUNT
+           MOVE WS-SUM-QUANTITY-WRITTEN TO TRAILER-QUANTITY-SUM
+           WRITE FILEOUT-TRAILER-RECORD.
+
+       WRITE-MGMTSUM.
+           OPEN EXTEND MGMTSUM-OUT.
+           IF MGMTSUM-NOT-FOUND
+              OPEN OUTPUT MGMTSUM-OUT
+           END-IF
+           IF NOT MGMTSUM-OK
+              DISPLAY '** MGMTSUM-OUT FILE IS NOT OK **'
+              PERFORM ABEND-PROGRAM
+           END-IF
+           MOVE 'EX5' TO MS-PROGRAM-ID
+           MOVE 'OVER THRESHOLD' TO MS-COUNTER-1-LABEL
+           MOVE WS-COUNT-WRITTEN TO MS-COUNTER-1-VALUE
+           MOVE 'BELOW THRESHOLD' TO MS-COUNTER-2-LABEL
+           MOVE WS-COUNT-WRITTEN-LOW TO MS-COUNTER-2-VALUE
+           MOVE 'TOTAL RECORDS' TO MS-COUNTER-3-LABEL
+           MOVE WS-COUNT-RECORDS TO MS-COUNTER-3-VALUE
+           WRITE MGMTSUM-RECORD
+           CLOSE MGMTSUM-OUT.
+
+       ABEND-PROGRAM.
+           DISPLAY 'PROGRAM ENDED'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       READ-PARM-IN.
+           OPEN INPUT PARM-IN
+           IF PARM-IN-NOT-FOUND
+              CONTINUE
+           ELSE
+              IF NOT PARM-IN-OK
+                 DISPLAY '** PARM-IN FILE IS NOT OK **'
+                 PERFORM ABEND-PROGRAM
+              END-IF
+              READ PARM-IN AT END SET PARM-IN-EOF TO TRUE
+              IF PARM-IN-OK
+                 MOVE PARM-QUANTITY-THRESHOLD TO WS-QUANTITY-THRESHOLD
+                 MOVE PARM-PARTNER-CODE TO WS-PARM-PARTNER-CODE
+                 MOVE PARM-BRANCH TO WS-PARM-BRANCH
+                 MOVE PARM-PRICE-LOW TO WS-PARM-PRICE-LOW
+                 MOVE PARM-PRICE-HIGH TO WS-PARM-PRICE-HIGH
+              END-IF
+              CLOSE PARM-IN
+           END-IF.
 
        READ-DATA.
            READ FILEIN AT END MOVE 'Y' TO WS-EOF-POINT.
-           ADD 1 TO WS-COUNT-RECORDS.
-           IF QUANTITY > 100 THEN
-                ADD 1 TO WS-COUNT-WRITTEN
-                MOVE FILEIN-RECORD TO FILEOUT-RECORD
-                WRITE FILEOUT-RECORD
+           IF WS-EOF-POINT NOT = 'Y'
+              ADD 1 TO WS-COUNT-RECORDS
+              PERFORM CHECK-FILTERS
+              IF FILTER-MATCH
+                 IF QUANTITY-MATCH
+                      ADD 1 TO WS-COUNT-WRITTEN
+                      ADD QUANTITY TO WS-SUM-QUANTITY-WRITTEN
+                      MOVE FILEIN-RECORD TO FILEOUT-RECORD
+                      WRITE FILEOUT-RECORD
+                 ELSE
+                      ADD 1 TO WS-COUNT-WRITTEN-LOW
+                      MOVE FILEIN-RECORD TO FILEOUT-LOW-RECORD
+                      WRITE FILEOUT-LOW-RECORD
+                 END-IF
+              END-IF
+           END-IF.
+
+       CHECK-FILTERS.
+           MOVE 'Y' TO WS-FILTER-MATCH
+           MOVE 'Y' TO WS-QUANTITY-MATCH
+
+           IF QUANTITY NOT > WS-QUANTITY-THRESHOLD
+              MOVE 'N' TO WS-QUANTITY-MATCH
+           END-IF
+
+           IF WS-PARM-PARTNER-CODE NOT = SPACES
+              AND PARTNER-CODE NOT = WS-PARM-PARTNER-CODE
+                 MOVE 'N' TO WS-FILTER-MATCH
+           END-IF
+
+           IF WS-PARM-BRANCH NOT = SPACES
+              AND BRANCH NOT = WS-PARM-BRANCH
+                 MOVE 'N' TO WS-FILTER-MATCH
+           END-IF
+
+           IF WS-PARM-PRICE-HIGH > 0
+              AND (PRICE < WS-PARM-PRICE-LOW OR
+                   PRICE > WS-PARM-PRICE-HIGH)
+                 MOVE 'N' TO WS-FILTER-MATCH
            END-IF.
